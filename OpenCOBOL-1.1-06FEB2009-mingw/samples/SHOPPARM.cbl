@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SHOPPARM.
+      *****************************************************************
+      ** This is an interactive maintenance screen for shop-wide      **
+      ** batch parameters.  It loads the current settings from        **
+      ** "SHOPPARM.DAT" (or shows the shop's built-in defaults, the   **
+      ** first time it is run), lets the operator change them, and    **
+      ** rewrites the single-record file on exit.                     **
+      **                                                             **
+      ** The parameters maintained here are the ones that today are  **
+      ** hard-coded constants scattered across several programs -    **
+      ** SCRTCHRPT's scratch-file retention period, a default        **
+      ** WINSYSTEM command timeout and retry count, and STREAMIO's   **
+      ** default checksum and fixed-record-length behavior -         **
+      ** collected into one place so an operator can review and      **
+      ** change them without a recompile.  Picking up these values   **
+      ** from SHOPPARM.DAT is up to each individual program to add;  **
+      ** this screen only maintains the file.                        **
+      **                                                             **
+      ** Enter Y at the confirmation prompt to save; N to discard    **
+      ** any changes and exit.                                        **
+      **                                                             **
+      ** AUTHOR:       GARY L. CUTLER                                **
+      **               CutlerGL@gmail.com                            **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                   **
+      ** ====== ==================================================== **
+      ** GC0901 Initial coding                                       **
+      ** GC0904 Add a WINSYSTEM retry-count setting                  **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Shop-Parm-File ASSIGN TO "SHOPPARM.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Shop-Parm-File.
+       01  Shop-Parm-Record                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY screenio.
+
+       01  Shop-Parm-Line.
+           05 SPL-TEMP-Override           PIC X(64).
+           05 FILLER                      PIC X VALUE ','.
+           05 SPL-WINSYSTEM-Timeout       PIC 9(4).
+           05 FILLER                      PIC X VALUE ','.
+           05 SPL-WINSYSTEM-Retries       PIC 9(2).
+           05 FILLER                      PIC X VALUE ','.
+           05 SPL-Scratch-Retention-Days  PIC 9(3).
+           05 FILLER                      PIC X VALUE ','.
+           05 SPL-CRC-Default             PIC X.
+           05 FILLER                      PIC X VALUE ','.
+           05 SPL-Fixed-Length-Default    PIC 9(4).
+
+       01  File-Details.
+           05 FD-File-Size              PIC X(8) COMP-X.
+           05 FD-File-Date.
+              10 FD-File-Day            PIC X COMP-X.
+              10 FD-File-Month          PIC X COMP-X.
+              10 FD-File-Year           PIC X(2) COMP-X.
+           05 FD-File-Time.
+              10 FD-File-Hours          PIC X COMP-X.
+              10 FD-File-Minutes        PIC X COMP-X.
+              10 FD-File-Seconds        PIC X COMP-X.
+              10 FD-File-Hundredths     PIC X COMP-X.
+
+       01  Shopparm-TEMP-Override         PIC X(64) VALUE SPACES.
+       01  Shopparm-WINSYSTEM-Timeout     PIC 9(4) VALUE 0.
+       01  Shopparm-WINSYSTEM-Retries     PIC 9(2) VALUE 0.
+       01  Shopparm-Scratch-Retention     PIC 9(3) VALUE 7.
+       01  Shopparm-CRC-Default           PIC X VALUE 'N'.
+       01  Shopparm-Fixed-Length-Default  PIC 9(4) VALUE 0.
+
+       01  Shopparm-Confirm               PIC X VALUE 'Y'.
+
+       01  Shopparm-Entry-Valid-Switch    PIC X VALUE 'N'.
+           88 Shopparm-Entry-Valid        VALUE 'Y'.
+
+       01  Audit-Source                   PIC X(8) VALUE 'SHOPPARM'.
+
+       SCREEN SECTION.
+       01  Shopparm-Screen  BACKGROUND-COLOR COB-COLOR-BLACK
+                             FOREGROUND-COLOR COB-COLOR-WHITE.
+           05 LINE 01 COLUMN 01
+                  VALUE 'SHOP PARAMETERS MAINTENANCE'.
+           05 LINE 03 COLUMN 01
+                  VALUE 'TEMP directory override.........: '.
+           05 LINE 03 COLUMN 37 PIC X(64)
+                  USING Shopparm-TEMP-Override.
+           05 LINE 05 COLUMN 01
+                  VALUE 'WINSYSTEM default timeout (sec).: '.
+           05 LINE 05 COLUMN 37 PIC 9(4)
+                  USING Shopparm-WINSYSTEM-Timeout.
+           05 LINE 06 COLUMN 01
+                  VALUE 'WINSYSTEM retry count............: '.
+           05 LINE 06 COLUMN 37 PIC 9(2)
+                  USING Shopparm-WINSYSTEM-Retries.
+           05 LINE 07 COLUMN 01
+                  VALUE 'Scratch file retention (days)...: '.
+           05 LINE 07 COLUMN 37 PIC 9(3)
+                  USING Shopparm-Scratch-Retention.
+           05 LINE 08 COLUMN 01
+                  VALUE 'STREAMIO checksum by default(Y/N): '.
+           05 LINE 08 COLUMN 37 PIC X
+                  USING Shopparm-CRC-Default.
+           05 LINE 09 COLUMN 01
+                  VALUE 'STREAMIO fixed record length.....: '.
+           05 LINE 09 COLUMN 37 PIC 9(4)
+                  USING Shopparm-Fixed-Length-Default.
+           05 LINE 11 COLUMN 01
+                  VALUE '(TEMP override blank = use TEMP environment'.
+           05 LINE 12 COLUMN 01
+                  VALUE ' variable; fixed length 0 = variable-length;'.
+           05 LINE 13 COLUMN 01
+                  VALUE ' retry count 0 = no retry)'.
+           05 LINE 15 COLUMN 01
+                  VALUE 'Save these settings (Y/N)........: '.
+           05 LINE 15 COLUMN 37 PIC X
+                  USING Shopparm-Confirm.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 010-Load-Existing-Parms
+           MOVE 'N' TO Shopparm-Entry-Valid-Switch
+           PERFORM 100-Get-Entry
+               UNTIL Shopparm-Entry-Valid
+           IF Shopparm-Confirm = 'Y' OR 'y'
+               PERFORM 200-Save-Parms
+           END-IF
+           STOP RUN
+           .
+       010-Load-Existing-Parms.
+           CALL "CBL_CHECK_FILE_EXIST"
+               USING "SHOPPARM.DAT"
+                     File-Details
+           END-CALL
+           IF RETURN-CODE = 0
+               OPEN INPUT Shop-Parm-File
+               READ Shop-Parm-File INTO Shop-Parm-Line
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE Shop-Parm-File
+               MOVE SPL-TEMP-Override
+                   TO Shopparm-TEMP-Override
+               MOVE SPL-WINSYSTEM-Timeout
+                   TO Shopparm-WINSYSTEM-Timeout
+               MOVE SPL-WINSYSTEM-Retries
+                   TO Shopparm-WINSYSTEM-Retries
+               MOVE SPL-Scratch-Retention-Days
+                   TO Shopparm-Scratch-Retention
+               MOVE SPL-CRC-Default
+                   TO Shopparm-CRC-Default
+               MOVE SPL-Fixed-Length-Default
+                   TO Shopparm-Fixed-Length-Default
+           END-IF
+           .
+       100-Get-Entry.
+           DISPLAY Shopparm-Screen
+           ACCEPT Shopparm-Screen
+           IF Shopparm-CRC-Default = 'Y' OR 'y' OR 'N' OR 'n'
+               MOVE 'Y' TO Shopparm-Entry-Valid-Switch
+           ELSE
+               DISPLAY 'STREAMIO checksum default must be Y or N'
+                   UPON SYSERR
+           END-IF
+           .
+       200-Save-Parms.
+           MOVE Shopparm-TEMP-Override
+               TO SPL-TEMP-Override
+           MOVE Shopparm-WINSYSTEM-Timeout
+               TO SPL-WINSYSTEM-Timeout
+           MOVE Shopparm-WINSYSTEM-Retries
+               TO SPL-WINSYSTEM-Retries
+           MOVE Shopparm-Scratch-Retention
+               TO SPL-Scratch-Retention-Days
+           MOVE Shopparm-CRC-Default
+               TO SPL-CRC-Default
+           MOVE Shopparm-Fixed-Length-Default
+               TO SPL-Fixed-Length-Default
+           MOVE Shop-Parm-Line TO Shop-Parm-Record
+           OPEN OUTPUT Shop-Parm-File
+           WRITE Shop-Parm-Record
+           CLOSE Shop-Parm-File
+           CALL "AUDITLOG"
+               USING Audit-Source, "shop parameters updated", 0
+           END-CALL
+           .
