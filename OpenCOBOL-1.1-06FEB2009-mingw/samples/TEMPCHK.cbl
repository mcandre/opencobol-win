@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEMPCHK.
+      *****************************************************************
+      ** This is a pre-flight validator for the TEMP directory that   **
+      ** STREAMIO's 060-Identify-TEMP paragraph resolves and hands    **
+      ** out scratch filenames under.  Run this at the start of a     **
+      ** batch job, before any STREAMIO calls are attempted, to catch **
+      ** a missing, read-only, or nearly-full TEMP directory up front **
+      ** instead of failing partway through the job.                 **
+      **                                                               **
+      ** TEMPCHK resolves TEMP the same way STREAMIO does, confirms   **
+      ** the directory exists, proves it is writable by creating and  **
+      ** removing a small test file, and (on a Windows TEMP path)     **
+      ** shells out via WINSYSTEM to read the free space reported by  **
+      ** "dir" and compares it against Minimum-Free-Bytes, below.      **
+      **                                                               **
+      ** Findings are written to "TEMPCHK.RPT", logged to AUDITLOG,   **
+      ** and RETURN-CODE is set to 00 if TEMP is usable, or a non-zero **
+      ** value (see 900-Report-Results) otherwise, so a calling batch **
+      ** job (e.g. JOBDRV) can abort cleanly on a bad TEMP directory.  **
+      **                                                               **
+      ** AUTHOR:       GARY L. CUTLER                                 **
+      **               CutlerGL@gmail.com                             **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                    **
+      ** ====== ==================================================== **
+      ** GC0828 Initial coding                                        **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Dir-List-File ASSIGN TO "TEMPCHK.DIR"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT Report-File ASSIGN TO "TEMPCHK.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Dir-List-File.
+       01  Dir-List-Record                PIC X(256).
+
+       FD  Report-File.
+       01  Report-Record                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  File-Details.
+           05 FD-File-Size              PIC X(8) COMP-X.
+           05 FD-File-Date.
+              10 FD-File-Day            PIC X COMP-X.
+              10 FD-File-Month          PIC X COMP-X.
+              10 FD-File-Year           PIC X(2) COMP-X.
+           05 FD-File-Time.
+              10 FD-File-Hours          PIC X COMP-X.
+              10 FD-File-Minutes        PIC X COMP-X.
+              10 FD-File-Seconds        PIC X COMP-X.
+              10 FD-File-Hundredths     PIC X COMP-X.
+
+       01  Env-TEMP                       PIC X(256).
+       01  Slash                          PIC X(1).
+       01  Test-Filename                  PIC X(256).
+       01  Test-Handle                    PIC X(4) COMP-X.
+       01  Access-Mode                    PIC X(1) COMP-X.
+       01  Dir-Command                    PIC X(256).
+
+       01  Temp-Exists-Switch             PIC X VALUE 'N'.
+           88 Temp-Exists                 VALUE 'Y'.
+
+       01  Temp-Writable-Switch           PIC X VALUE 'N'.
+           88 Temp-Writable                VALUE 'Y'.
+
+       01  Dir-List-EOF-Switch            PIC X VALUE 'N'.
+           88 Dir-List-EOF                VALUE 'Y'.
+
+       01  Dir-Line                       PIC X(256).
+       01  Last-Dir-Line                  PIC X(256) VALUE SPACES.
+       01  Bytes-Free-Tally               PIC 9(3).
+       01  Junk-Text                      PIC X(256).
+       01  Free-Bytes-Text                PIC X(40).
+       01  Free-Bytes-Seg-1               PIC X(20) VALUE SPACES.
+       01  Free-Bytes-Seg-2               PIC X(20) VALUE SPACES.
+       01  Free-Bytes-Seg-3               PIC X(20) VALUE SPACES.
+       01  Free-Bytes-Seg-4               PIC X(20) VALUE SPACES.
+       01  Free-Bytes-Seg-5               PIC X(20) VALUE SPACES.
+       01  Free-Bytes-Combined            PIC X(40).
+       01  Free-Bytes-Numeric             PIC 9(15) VALUE 0.
+       01  Free-Space-Known-Switch        PIC X VALUE 'N'.
+           88 Free-Space-Known            VALUE 'Y'.
+
+       01  Minimum-Free-Bytes             PIC 9(15) VALUE 10485760.
+
+       01  Temp-Usable-Switch             PIC X VALUE 'Y'.
+           88 Temp-Usable                 VALUE 'Y'.
+
+       01  Report-Line                    PIC X(132).
+
+       01  Audit-Source                   PIC X(8) VALUE 'TEMPCHK'.
+       01  Audit-Return-Code              USAGE BINARY-LONG.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 010-Identify-TEMP
+           PERFORM 020-Check-Exists
+           IF Temp-Exists
+               PERFORM 030-Check-Writable
+               PERFORM 040-Check-Free-Space
+           ELSE
+               MOVE 'N' TO Temp-Writable-Switch
+           END-IF
+           PERFORM 900-Report-Results
+           STOP RUN
+           .
+       010-Identify-TEMP.
+           ACCEPT Env-TEMP FROM ENVIRONMENT "TEMP"
+           EVALUATE TRUE
+               WHEN Env-TEMP (1:1) = "/"
+                   MOVE "/"    TO Slash
+               WHEN Env-TEMP (2:1) = ":"
+                   MOVE "\"    TO Slash
+               WHEN OTHER
+                   MOVE "/tmp" TO Env-TEMP
+                   MOVE "/"    TO Slash
+           END-EVALUATE
+           .
+       020-Check-Exists.
+           CALL "CBL_CHECK_FILE_EXIST"
+               USING TRIM(Env-TEMP, TRAILING)
+                     File-Details
+           END-CALL
+           IF RETURN-CODE = 0
+               MOVE 'Y' TO Temp-Exists-Switch
+           ELSE
+               MOVE 'N' TO Temp-Exists-Switch
+           END-IF
+           .
+       030-Check-Writable.
+           STRING TRIM(Env-TEMP, TRAILING)
+                  Slash
+                  "TEMPCHK.TST"
+                  INTO Test-Filename
+           END-STRING
+           MOVE 2 TO Access-Mode
+           CALL "CBL_OPEN_FILE"
+               USING TRIM(Test-Filename, TRAILING)
+                     Access-Mode
+                     0
+                     0
+                     Test-Handle
+           END-CALL
+           IF RETURN-CODE < 0
+               MOVE 'N' TO Temp-Writable-Switch
+           ELSE
+               MOVE 'Y' TO Temp-Writable-Switch
+               CALL "CBL_CLOSE_FILE" USING Test-Handle
+               END-CALL
+               CALL "CBL_DELETE_FILE"
+                   USING TRIM(Test-Filename, TRAILING)
+               END-CALL
+           END-IF
+           .
+       040-Check-Free-Space.
+           MOVE 'N' TO Free-Space-Known-Switch
+           IF Slash = "\"
+               STRING "dir "
+                      QUOTE
+                      TRIM(Env-TEMP, TRAILING)
+                      QUOTE
+                      " > TEMPCHK.DIR 2>NUL"
+                      INTO Dir-Command
+               END-STRING
+               CALL "WINSYSTEM" USING Dir-Command
+               END-CALL
+               OPEN INPUT Dir-List-File
+               MOVE 'N' TO Dir-List-EOF-Switch
+               PERFORM 041-Scan-One-Dir-Line
+                   UNTIL Dir-List-EOF
+               CLOSE Dir-List-File
+               CALL "CBL_DELETE_FILE" USING "TEMPCHK.DIR"
+               END-CALL
+               IF Last-Dir-Line NOT = SPACES
+                   PERFORM 042-Parse-Free-Bytes
+               END-IF
+           END-IF
+           .
+       041-Scan-One-Dir-Line.
+           READ Dir-List-File INTO Dir-Line
+               AT END
+                   MOVE 'Y' TO Dir-List-EOF-Switch
+           END-READ
+           IF NOT Dir-List-EOF
+               MOVE 0 TO Bytes-Free-Tally
+               INSPECT Dir-Line TALLYING Bytes-Free-Tally
+                   FOR ALL "bytes free"
+               IF Bytes-Free-Tally > 0
+                   MOVE Dir-Line TO Last-Dir-Line
+               END-IF
+           END-IF
+           .
+       042-Parse-Free-Bytes.
+           UNSTRING Last-Dir-Line DELIMITED BY "Dir(s)"
+               INTO Junk-Text, Free-Bytes-Text
+           END-UNSTRING
+           MOVE SPACES TO Free-Bytes-Seg-1
+           MOVE SPACES TO Free-Bytes-Seg-2
+           MOVE SPACES TO Free-Bytes-Seg-3
+           MOVE SPACES TO Free-Bytes-Seg-4
+           MOVE SPACES TO Free-Bytes-Seg-5
+           UNSTRING Free-Bytes-Text DELIMITED BY ALL ","
+               INTO Free-Bytes-Seg-1, Free-Bytes-Seg-2,
+                    Free-Bytes-Seg-3, Free-Bytes-Seg-4,
+                    Free-Bytes-Seg-5
+           END-UNSTRING
+           STRING TRIM(Free-Bytes-Seg-1, LEADING)
+                  TRIM(Free-Bytes-Seg-2)
+                  TRIM(Free-Bytes-Seg-3)
+                  TRIM(Free-Bytes-Seg-4)
+                  TRIM(Free-Bytes-Seg-5)
+                  DELIMITED BY SIZE
+                  INTO Free-Bytes-Combined
+           END-STRING
+           IF TRIM(Free-Bytes-Combined) NOT = SPACES
+               MOVE FUNCTION NUMVAL (FUNCTION TRIM(Free-Bytes-Combined))
+                   TO Free-Bytes-Numeric
+               MOVE 'Y' TO Free-Space-Known-Switch
+           END-IF
+           .
+       900-Report-Results.
+           MOVE 'Y' TO Temp-Usable-Switch
+           IF NOT Temp-Exists
+               MOVE 'N' TO Temp-Usable-Switch
+           END-IF
+           IF NOT Temp-Writable
+               MOVE 'N' TO Temp-Usable-Switch
+           END-IF
+           IF Free-Space-Known
+           AND Free-Bytes-Numeric < Minimum-Free-Bytes
+               MOVE 'N' TO Temp-Usable-Switch
+           END-IF
+           OPEN OUTPUT Report-File
+           STRING "TEMP directory: " TRIM(Env-TEMP, TRAILING)
+               DELIMITED BY SIZE INTO Report-Line
+           END-STRING
+           WRITE Report-Record FROM Report-Line
+           IF Temp-Exists
+               MOVE "  Exists.......: YES" TO Report-Line
+           ELSE
+               MOVE "  Exists.......: NO" TO Report-Line
+           END-IF
+           WRITE Report-Record FROM Report-Line
+           IF Temp-Writable
+               MOVE "  Writable.....: YES" TO Report-Line
+           ELSE
+               MOVE "  Writable.....: NO" TO Report-Line
+           END-IF
+           WRITE Report-Record FROM Report-Line
+           IF Free-Space-Known
+               STRING "  Free bytes...: " Free-Bytes-Numeric
+                   DELIMITED BY SIZE INTO Report-Line
+               END-STRING
+           ELSE
+               MOVE "  Free bytes...: UNKNOWN" TO Report-Line
+           END-IF
+           WRITE Report-Record FROM Report-Line
+           IF Temp-Usable
+               MOVE "  Result.......: USABLE" TO Report-Line
+               MOVE 0 TO RETURN-CODE
+               MOVE 0 TO Audit-Return-Code
+           ELSE
+               MOVE "  Result.......: NOT USABLE" TO Report-Line
+               MOVE 1 TO RETURN-CODE
+               MOVE 1 TO Audit-Return-Code
+           END-IF
+           WRITE Report-Record FROM Report-Line
+           CLOSE Report-File
+           CALL "AUDITLOG"
+               USING Audit-Source, Env-TEMP, Audit-Return-Code
+           END-CALL
+           .
