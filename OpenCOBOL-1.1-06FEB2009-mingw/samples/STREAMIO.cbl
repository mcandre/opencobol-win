@@ -56,6 +56,7 @@
       **        88 Streamio-MODE-Input            VALUE 'I', 'i'.     **
       **        88 Streamio-MODE-Output           VALUE 'O', 'o'.     **
       **        88 Streamio-MODE-Both             VALUE 'B', 'b'.     **
+      **        88 Streamio-MODE-Append           VALUE 'A', 'a'.     **
       **     05 SCB-Function                      PIC X(2).           **
       **        88 Streamio-FUNC-CLOSE            VALUE 'C ', 'c '.   **
       **        88 Streamio-FUNC-DELETE           VALUE 'D ', 'd '.   **
@@ -94,6 +95,13 @@
       ** select an I/O mode.  You may also simply move one of the     **
       ** string values listed on the level-88 items to "SCB-Mode".    **
       **                                                              **
+      ** Streamio-MODE-Append behaves like Streamio-MODE-Both, except **
+      ** that Streamio-FUNC-OPEN will automatically position SCB-     **
+      ** Offset at the current end of the file, so the very next      **
+      ** Streamio-FUNC-WRITE (or -WRITE-Delimited) tacks new data on   **
+      ** to the file instead of overlaying what's already there.  The **
+      ** file must already exist.                                     **
+      **                                                              **
       **--------------------------------------------------------------**
       ** SCB-Function                                                 **
       **--------------------------------------------------------------**
@@ -143,6 +151,72 @@
       **      If "arg2" is specified in conjunction with this funct-  **
       **      ion, it will be ignored.                                **
       **                                                              **
+      **      SCB-Return-Code will be set to 11 if the file does not  **
+      **      exist, -3 if the deletion is rejected for any other     **
+      **      reason (e.g. the file is still open elsewhere), and 00  **
+      **      if the file was successfully deleted.                   **
+      **                                                              **
+      ** Streamio-FUNC-COPY                                           **
+      **                                                              **
+      **      This function copies the file specified in SCB-Filename **
+      **      to the file specified in SCB-Dest-Filename, leaving the  **
+      **      original in place.  Neither file should be open when     **
+      **      this function is performed.                              **
+      **                                                              **
+      **      If "arg2" is specified in conjunction with this funct-  **
+      **      ion, it will be ignored.                                **
+      **                                                              **
+      **      SCB-Return-Code is set the same way as for              **
+      **      Streamio-FUNC-DELETE, above.                            **
+      **                                                              **
+      ** Streamio-FUNC-RENAME                                         **
+      **                                                              **
+      **      This function renames the file specified in             **
+      **      SCB-Filename to the name specified in                   **
+      **      SCB-Dest-Filename.  Neither file should be open when    **
+      **      this function is performed.                              **
+      **                                                              **
+      **      If "arg2" is specified in conjunction with this funct-  **
+      **      ion, it will be ignored.                                **
+      **                                                              **
+      **      SCB-Return-Code is set the same way as for              **
+      **      Streamio-FUNC-DELETE, above.                            **
+      **                                                              **
+      ** Streamio-FUNC-CRC-RESET                                      **
+      **                                                              **
+      **      Resets SCB-CRC to zero.  SCB-CRC is automatically reset **
+      **      to zero by Streamio-FUNC-OPEN and Streamio-FUNC-OPEN-   **
+      **      Resume, and is updated by every Streamio-FUNC-READ,     **
+      **      -WRITE, -READ-Fixed and -WRITE-Fixed call that follows, **
+      **      accumulating a simple running checksum across the bytes **
+      **      transferred (it is not a strict CRC-32 polynomial, but  **
+      **      it is sufficient to catch a truncated or corrupted      **
+      **      copy).  Use this function to restart the checksum       **
+      **      partway through a file, e.g. after skipping a header.   **
+      **                                                              **
+      **      If "arg2" is specified in conjunction with this funct-  **
+      **      ion, it will be ignored.                                **
+      **                                                              **
+      ** Streamio-FUNC-CRC-GET                                        **
+      **                                                              **
+      **      Included for symmetry with Streamio-FUNC-CRC-RESET;     **
+      **      SCB-CRC already holds the current running checksum and  **
+      **      may simply be inspected directly by the caller after     **
+      **      this (or any other) function returns.                   **
+      **                                                              **
+      **      If "arg2" is specified in conjunction with this funct-  **
+      **      ion, it will be ignored.                                **
+      **                                                              **
+      ** Streamio-FUNC-OPEN-Resume                                    **
+      **                                                              **
+      **      Behaves like Streamio-FUNC-OPEN, except that after the  **
+      **      file is opened, SCB-Offset is restored from the value   **
+      **      last saved in SCB-Checkpoint-File (if that field names  **
+      **      a checkpoint file that exists) instead of being reset   **
+      **      to zero.  Use this to resume an interrupted transfer    **
+      **      rather than restarting it from byte 0.  See SCB-        **
+      **      Checkpoint-File, below.                                 **
+      **                                                              **
       ** Streamio-FUNC-READ                                           **
       **                                                              **
       **      This function invokes a standard CBL_READ_FILE against  **
@@ -221,6 +295,17 @@
       **      return (X"0D") characters could exist as actual data    **
       **      characters in the file.                                 **
       **                                                              **
+      ** Streamio-FUNC-READ-Fixed / Streamio-FUNC-WRITE-Fixed         **
+      **                                                              **
+      **      These behave like Streamio-FUNC-READ and Streamio-FUNC- **
+      **      WRITE, except that the number of bytes transferred is   **
+      **      taken from SCB-Record-Length instead of from the size   **
+      **      of "arg2".  Use these against fixed-width mainframe     **
+      **      extract files that carry no record delimiters at all -  **
+      **      SCB-Offset is advanced by exactly SCB-Record-Length     **
+      **      bytes on each call, the same way 500-READ-Delimited     **
+      **      advances it by the line length today.                  **
+      **                                                              **
       ** Streamio-FUNC-WRITE-Delimited                                **
       **                                                              **
       **      Streamio-FUNC-WRITE-Delimited acts like the Streamio-   **
@@ -292,6 +377,15 @@
       ** A default error routine is defined by the "STREAMIOError.cpy"**
       ** copybook.                                                    **
       **                                                              **
+      ** Whenever a fatal error is detected (whether or not an error  **
+      ** routine is registered), STREAMIO freezes the failing         **
+      ** function, filename and return code into SCB-Last-Operation,  **
+      ** SCB-Last-Filename and SCB-Last-Return-Code, respectively, so  **
+      ** that an error routine (or the caller, after STREAMIO returns **
+      ** control) can report exactly what failed.  STREAMIO also logs **
+      ** the same information to the shop-wide audit trail via the    **
+      ** AUDITLOG subroutine.                                         **
+      **                                                              **
       **--------------------------------------------------------------**
       ** SCB-Return-Code                                              **
       **--------------------------------------------------------------**
@@ -310,6 +404,34 @@
       **   -2 Invalid SCB-Mode                                        **
       **   -3 CBL_xxxxx_FILE routine rejected operation               **
       **   -4 Invalid delimiter mode specified (Not U/W)              **
+      **   -5 SCB-Record-Count did not match SCB-Expected-Count       **
+      **      at close                                                **
+      **                                                              **
+      **--------------------------------------------------------------**
+      ** SCB-Record-Length                                            **
+      **--------------------------------------------------------------**
+      **                                                              **
+      ** Required for Streamio-FUNC-READ-Fixed and Streamio-FUNC-     **
+      ** WRITE-Fixed.  Specifies the fixed record length, in bytes,   **
+      ** to be transferred on each such call, regardless of the size  **
+      ** of "arg2" (the buffer supplied must be at least this big).   **
+      **                                                              **
+      **--------------------------------------------------------------**
+      ** SCB-Checkpoint-File                                          **
+      **--------------------------------------------------------------**
+      **                                                              **
+      ** Optional.  If this field names a file, STREAMIO writes the   **
+      ** current SCB-Offset and SCB-CRC to that file after every      **
+      ** successful Streamio-FUNC-READ and Streamio-FUNC-WRITE.  A    **
+      ** later job step that opens the same file with Streamio-FUNC-  **
+      ** OPEN-Resume instead of Streamio-FUNC-OPEN will pick up both  **
+      ** SCB-Offset and SCB-CRC from the checkpoint file instead of   **
+      ** starting over at byte 0 with a zeroed checksum, so a         **
+      ** checksum verified after a resumed transfer still covers the  **
+      ** whole file, not just the bytes transferred since the resume. **
+      **                                                              **
+      ** Leave this field as SPACES (the default after INITIALIZE) if **
+      ** you don't want checkpointing.                                **
       **                                                              **
       **--------------------------------------------------------------**
       ** SCB-Filename                                                 **
@@ -352,6 +474,46 @@
       **        code the filename as "./.xxxxx" to avoid having it    **
       **        treated as this special name.                         **
       **                                                              **
+      **--------------------------------------------------------------**
+      ** SCB-Volume-Size-Limit / SCB-Volume-Number                    **
+      **--------------------------------------------------------------**
+      **                                                              **
+      ** These fields are only meaningful when SCB-Filename was       **
+      ** SPACES (or LOW-VALUES) at Streamio-FUNC-OPEN time, i.e. a    **
+      ** scratch file is being auto-named.                            **
+      **                                                              **
+      ** If SCB-Volume-Size-Limit is left at zero (the default after  **
+      ** INITIALIZE), a single scratch file grows without limit, as   **
+      ** before.  If SCB-Volume-Size-Limit is set to a positive byte  **
+      ** count before Streamio-FUNC-OPEN, the scratch file is named   **
+      ** STREAMIO-nnnnnnnn.001.dat instead, and every subsequent      **
+      ** Streamio-FUNC-WRITE or -WRITE-Fixed that pushes SCB-Offset   **
+      ** past SCB-Volume-Size-Limit automatically closes the current  **
+      ** volume and opens the next one (STREAMIO-nnnnnnnn.002.dat,    **
+      ** and so on), resetting SCB-Offset to zero and continuing the  **
+      ** write transparently.  SCB-Volume-Number always reflects the  **
+      ** volume currently open.  SCB-CRC, if in use, keeps            **
+      ** accumulating across the volume boundary.                     **
+      **                                                              **
+      **--------------------------------------------------------------**
+      ** SCB-Record-Count / SCB-Expected-Count                        **
+      **--------------------------------------------------------------**
+      **                                                              **
+      ** SCB-Record-Count is reset to zero by Streamio-FUNC-OPEN and  **
+      ** -OPEN-Resume, and is incremented by one every time a whole   **
+      ** record is successfully delivered by Streamio-FUNC-READ-      **
+      ** Delimited (a truncated partial record, SCB-Return-Code 02,   **
+      ** does not count until the rest of it is read).                **
+      **                                                              **
+      ** If SCB-Expected-Count is left at zero (the default after     **
+      ** INITIALIZE), this reconciliation is skipped.  If it is set   **
+      ** to a positive count before Streamio-FUNC-OPEN, then          **
+      ** Streamio-FUNC-CLOSE compares SCB-Record-Count against it and **
+      ** fails the close with SCB-Return-Code -5 if they don't match, **
+      ** so a mismatched delimited transfer is caught before the file **
+      ** is handed off downstream instead of only being noticed by    **
+      ** whatever reads the file next.                                **
+      **                                                              **
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -362,12 +524,34 @@
        01  Access-Mode                 PIC X(1) COMP-X.
        01  Arg-Length                  PIC X(4) COMP-X.
        01  Buffer                      PIC X(256).
+       01  Checkpoint-Handle           PIC X(4) COMP-X.
        01  Delimiter-Buffer            PIC X(2).
        01  Env-Temp                    PIC X(256).
+       01  File-Details.
+           05 FD-File-Size             PIC X(8) COMP-X.
+           05 FD-File-Date.
+              10 FD-File-Day           PIC X COMP-X.
+              10 FD-File-Month         PIC X COMP-X.
+              10 FD-File-Year          PIC X(2) COMP-X.
+           05 FD-File-Time.
+              10 FD-File-Hours         PIC X COMP-X.
+              10 FD-File-Minutes       PIC X COMP-X.
+              10 FD-File-Seconds       PIC X COMP-X.
+              10 FD-File-Hundredths    PIC X COMP-X.
        01  Slash                       PIC X(1).
-       01  Tally                       USAGE BINARY-LONG.
+       01  Audit-Source                PIC X(8) VALUE 'STREAMIO'.
+       01  Line-Tally                  USAGE BINARY-LONG.
        01  Temp-9-8                    PIC 9(8).
        01  Temp-X-256                  PIC X(256).
+       01  CRC-Sub                     USAGE BINARY-LONG.
+       01  CRC-XX.
+           05 FILLER                   PIC X VALUE LOW-VALUES.
+           05 CRC-Byte                 PIC X.
+       01  CRC-Halfword                REDEFINES CRC-XX
+                                       PIC 9(4) COMP-X.
+       01  Volume-Number-Text          PIC 9(3).
+       01  Auto-Named-Switch           PIC X(1) VALUE 'N'.
+           88 Filename-Was-Auto-Generated VALUE 'Y'.
        LINKAGE SECTION.
        COPY STREAMIOcb.
        01  Arg2                        PIC X ANY LENGTH.
@@ -378,22 +562,49 @@
                WHEN Streamio-FUNC-CLOSE
                    PERFORM 030-Validate-Handle-NonZero
                    PERFORM 200-CLOSE
+               WHEN Streamio-FUNC-COPY
+                   CALL "CBL_COPY_FILE"
+                       USING SCB-Filename
+                             SCB-Dest-Filename
+                   END-CALL
+                   PERFORM 046-Check-COPY-SCB-Return-Code
                WHEN Streamio-FUNC-DELETE
                    CALL "CBL_DELETE_FILE"
                        USING SCB-Filename
                    END-CALL
+                   PERFORM 045-Check-DELETE-SCB-Return-Code
                WHEN Streamio-FUNC-OPEN
                    PERFORM 020-Validate-Handle-Zero
                    PERFORM 100-OPEN
+               WHEN Streamio-FUNC-OPEN-Resume
+                   PERFORM 020-Validate-Handle-Zero
+                   PERFORM 100-OPEN
+                   PERFORM 700-Read-Checkpoint
                WHEN Streamio-FUNC-READ
                    PERFORM 030-Validate-Handle-NonZero
                    PERFORM 400-READ
                WHEN Streamio-FUNC-READ-Delimited
                    PERFORM 030-Validate-Handle-NonZero
                    PERFORM 500-READ-Delimited
+               WHEN Streamio-FUNC-READ-Fixed
+                   PERFORM 030-Validate-Handle-NonZero
+                   PERFORM 450-READ-Fixed
+               WHEN Streamio-FUNC-RENAME
+                   CALL "CBL_RENAME_FILE"
+                       USING SCB-Filename
+                             SCB-Dest-Filename
+                   END-CALL
+                   PERFORM 047-Check-RENAME-SCB-Return-Code
+               WHEN Streamio-FUNC-CRC-RESET
+                   MOVE 0 TO SCB-CRC
+               WHEN Streamio-FUNC-CRC-GET
+                   CONTINUE
                WHEN Streamio-FUNC-WRITE
                    PERFORM 030-Validate-Handle-NonZero
                    PERFORM 300-WRITE
+               WHEN Streamio-FUNC-WRITE-Fixed
+                   PERFORM 030-Validate-Handle-NonZero
+                   PERFORM 350-WRITE-Fixed
                WHEN Streamio-FUNC-WRITE-Delimited
                    EVALUATE TRUE
                        WHEN Streamio-DELIM-Unix
@@ -418,7 +629,14 @@
                              Delimiter-Buffer
                    END-CALL
                    PERFORM 040-Check-WRITE-SCB-Return-Code
+                   PERFORM 810-Accumulate-CRC-Delimiter
                    ADD Arg-Length TO SCB-Offset
+                   PERFORM 710-Write-Checkpoint
+                   IF SCB-Volume-Size-Limit > 0
+                   AND Filename-Was-Auto-Generated
+                   AND SCB-Offset >= SCB-Volume-Size-Limit
+                       PERFORM 900-Roll-Volume
+                   END-IF
                WHEN OTHER
                    MOVE -1 TO SCB-Return-Code
                    PERFORM 099-ERROR-Return
@@ -448,6 +666,39 @@
            END-IF
            MOVE 00 TO SCB-Return-Code
            .
+       045-Check-DELETE-SCB-Return-Code.
+           IF RETURN-CODE = 35
+               MOVE 11 TO SCB-Return-Code
+               PERFORM 099-ERROR-Return
+           END-IF
+           IF RETURN-CODE < 0
+               MOVE -3 TO SCB-Return-Code
+               PERFORM 099-ERROR-Return
+           END-IF
+           MOVE 00 TO SCB-Return-Code
+           .
+       046-Check-COPY-SCB-Return-Code.
+           IF RETURN-CODE = 35
+               MOVE 11 TO SCB-Return-Code
+               PERFORM 099-ERROR-Return
+           END-IF
+           IF RETURN-CODE < 0
+               MOVE -3 TO SCB-Return-Code
+               PERFORM 099-ERROR-Return
+           END-IF
+           MOVE 00 TO SCB-Return-Code
+           .
+       047-Check-RENAME-SCB-Return-Code.
+           IF RETURN-CODE = 35
+               MOVE 11 TO SCB-Return-Code
+               PERFORM 099-ERROR-Return
+           END-IF
+           IF RETURN-CODE < 0
+               MOVE -3 TO SCB-Return-Code
+               PERFORM 099-ERROR-Return
+           END-IF
+           MOVE 00 TO SCB-Return-Code
+           .
        050-Check-READ-SCB-Return-Code.
            IF RETURN-CODE < 0
                MOVE -3 TO SCB-Return-Code
@@ -472,7 +723,13 @@
            END-EVALUATE
            .
        099-ERROR-Return.
-           IF SCB-Error-Routine-Num NOT = 0
+           MOVE SCB-Function     TO SCB-Last-Operation
+           MOVE SCB-Filename     TO SCB-Last-Filename
+           MOVE SCB-Return-Code  TO SCB-Last-Return-Code
+           CALL "AUDITLOG"
+               USING Audit-Source, SCB-Filename, SCB-Return-Code
+           END-CALL
+           IF SCB-Error-Routine NOT = NULL
                CALL "CBL_EXIT_PROC" USING 0, SCB-Error-Routine
                END-CALL
                STOP RUN
@@ -480,27 +737,47 @@
            GOBACK
            .
        100-OPEN.
-           IF  (Streamio-MODE-Input OR Streamio-MODE-Both)
+           IF  (Streamio-MODE-Input OR Streamio-MODE-Both
+                                    OR Streamio-MODE-Append)
            AND (SCB-Filename = SPACES OR LOW-VALUES)
                MOVE 11 TO SCB-Return-Code
                PERFORM 099-ERROR-Return
            END-IF
+           MOVE 'N' TO Auto-Named-Switch
            EVALUATE TRUE
                WHEN SCB-Filename = SPACES OR LOW-VALUES
+                   MOVE 'Y' TO Auto-Named-Switch
                    PERFORM 060-Identify-TEMP
                    MOVE SPACES TO SCB-Filename
                    COMPUTE
                        TEMP-9-8 = RANDOM(SECONDS-PAST-MIDNIGHT) * 100000000
                    END-COMPUTE
-                   STRING
-                       TRIM(Env-TEMP,TRAILING)
-                       Slash
-                       "STREAMIO-"
-                       Temp-9-8
-                       ".dat"
-                       DELIMITED BY SIZE
-                       INTO SCB-Filename
-                   END-STRING
+                   IF SCB-Volume-Size-Limit > 0
+                       MOVE 1 TO SCB-Volume-Number
+                       MOVE SCB-Volume-Number TO Volume-Number-Text
+                       STRING
+                           TRIM(Env-TEMP,TRAILING)
+                           Slash
+                           "STREAMIO-"
+                           Temp-9-8
+                           "."
+                           Volume-Number-Text
+                           ".dat"
+                           DELIMITED BY SIZE
+                           INTO SCB-Filename
+                       END-STRING
+                   ELSE
+                       MOVE 0 TO SCB-Volume-Number
+                       STRING
+                           TRIM(Env-TEMP,TRAILING)
+                           Slash
+                           "STREAMIO-"
+                           Temp-9-8
+                           ".dat"
+                           DELIMITED BY SIZE
+                           INTO SCB-Filename
+                       END-STRING
+                   END-IF
                WHEN SCB-Filename(1:1) = "."
                    PERFORM 060-Identify-TEMP
                    IF SCB-Filename(2:1) = SPACE
@@ -529,6 +806,8 @@
                    MOVE 2 TO Access-Mode
                WHEN Streamio-MODE-Both
                    MOVE 3 TO Access-Mode
+               WHEN Streamio-MODE-Append
+                   MOVE 3 TO Access-Mode
                WHEN OTHER
                    MOVE -2 TO SCB-Return-Code
                    PERFORM 099-ERROR-Return
@@ -550,6 +829,20 @@
            END-IF
            MOVE 00 TO SCB-Return-Code
            MOVE 0 TO SCB-Offset
+           MOVE 0 TO SCB-CRC
+           MOVE 0 TO SCB-Record-Count
+           IF Streamio-MODE-Append
+               PERFORM 110-Position-At-EOF
+           END-IF
+           .
+       110-Position-At-EOF.
+           CALL "CBL_CHECK_FILE_EXIST"
+               USING TRIM(SCB-Filename,TRAILING)
+                     File-Details
+           END-CALL
+           IF RETURN-CODE = 0
+               MOVE FD-File-Size TO SCB-Offset
+           END-IF
            .
        200-CLOSE.
            CALL "CBL_CLOSE_FILE"
@@ -561,6 +854,11 @@
            END-IF
            MOVE 00 TO SCB-Return-Code
            MOVE 0 TO SCB-Handle
+           IF SCB-Expected-Count > 0
+           AND SCB-Record-Count NOT = SCB-Expected-Count
+               MOVE -5 TO SCB-Return-Code
+               PERFORM 099-ERROR-Return
+           END-IF
            .
        300-WRITE.
            CALL "C$PARAMSIZE"
@@ -575,7 +873,33 @@
                      Arg2
            END-CALL
            PERFORM 040-Check-WRITE-SCB-Return-Code
+           PERFORM 800-Accumulate-CRC
            ADD Arg-Length TO SCB-Offset
+           PERFORM 710-Write-Checkpoint
+           IF SCB-Volume-Size-Limit > 0
+           AND Filename-Was-Auto-Generated
+           AND SCB-Offset >= SCB-Volume-Size-Limit
+               PERFORM 900-Roll-Volume
+           END-IF
+           .
+       350-WRITE-Fixed.
+           MOVE SCB-Record-Length TO Arg-Length
+           CALL "CBL_WRITE_FILE"
+               USING SCB-Handle
+                     SCB-Offset
+                     Arg-Length
+                     0
+                     Arg2
+           END-CALL
+           PERFORM 040-Check-WRITE-SCB-Return-Code
+           PERFORM 800-Accumulate-CRC
+           ADD Arg-Length TO SCB-Offset
+           PERFORM 710-Write-Checkpoint
+           IF SCB-Volume-Size-Limit > 0
+           AND Filename-Was-Auto-Generated
+           AND SCB-Offset >= SCB-Volume-Size-Limit
+               PERFORM 900-Roll-Volume
+           END-IF
            .
        400-READ.
            CALL "C$PARAMSIZE"
@@ -591,7 +915,24 @@
                      Arg2
            END-CALL
            PERFORM 050-Check-READ-SCB-Return-Code
+           PERFORM 800-Accumulate-CRC
            ADD Arg-Length TO SCB-Offset
+           PERFORM 710-Write-Checkpoint
+           .
+       450-READ-Fixed.
+           MOVE SCB-Record-Length TO Arg-Length
+           MOVE SPACES TO Arg2(1:Arg-Length)
+           CALL "CBL_READ_FILE"
+               USING SCB-Handle
+                     SCB-Offset
+                     Arg-Length
+                     0
+                     Arg2
+           END-CALL
+           PERFORM 050-Check-READ-SCB-Return-Code
+           PERFORM 800-Accumulate-CRC
+           ADD Arg-Length TO SCB-Offset
+           PERFORM 710-Write-Checkpoint
            .
        500-READ-Delimited.
            CALL "C$PARAMSIZE"
@@ -607,10 +948,10 @@
                      Arg2
            END-CALL
            PERFORM 050-Check-READ-SCB-Return-Code
-           MOVE 0 TO Tally
+           MOVE 0 TO Line-Tally
            INSPECT Arg2(1:Arg-Length)
-               TALLYING Tally FOR ALL X"0A"
-           IF Tally = 0 *> No LF found - return truncated data and position past next LF (if any)
+               TALLYING Line-Tally FOR ALL X"0A"
+           IF Line-Tally = 0 *> No LF found - return truncated data and position past next LF (if any)
                IF Arg2(Arg-Length:1) = X"0D"
                    MOVE SPACE TO Arg2(Arg-Length:1)
                END-IF
@@ -632,35 +973,147 @@
                    IF RETURN-CODE = 10
                        GOBACK
                    END-IF
-                   MOVE 0 TO TALLY
+                   MOVE 0 TO Line-Tally
                    INSPECT Buffer
-                       TALLYING Tally FOR ALL X"0A"
-                   IF Tally = 0
+                       TALLYING Line-Tally FOR ALL X"0A"
+                   IF Line-Tally = 0
                        ADD 256 TO SCB-Offset
                    ELSE
-                       MOVE 0 TO Tally
+                       MOVE 0 TO Line-Tally
                        INSPECT Buffer
-                           TALLYING Tally FOR CHARACTERS
+                           TALLYING Line-Tally FOR CHARACTERS
                                           BEFORE INITIAL X"0A"
-                       ADD Tally, 1 TO SCB-Offset
+                       ADD Line-Tally, 1 TO SCB-Offset
+                       ADD 1 TO SCB-Record-Count
                        GOBACK
                    END-IF
                END-PERFORM
            ELSE         *> There is (at least) one LF in the buffer
-               MOVE 0 TO Tally
+               MOVE 0 TO Line-Tally
                INSPECT Arg2(1:Arg-Length)
-                   TALLYING Tally FOR CHARACTERS BEFORE INITIAL X"0A"
-               ADD Tally, 1 TO SCB-Offset
-               IF Tally > 1
-                   IF Arg2(Tally:1) = X"0D"
-                       COMPUTE Arg-Length = Arg-Length - Tally + 1
+                   TALLYING Line-Tally FOR CHARACTERS
+                                  BEFORE INITIAL X"0A"
+               ADD Line-Tally, 1 TO SCB-Offset
+               ADD 1 TO SCB-Record-Count
+               IF Line-Tally > 1
+                   IF Arg2(Line-Tally:1) = X"0D"
+                       COMPUTE Arg-Length = Arg-Length - Line-Tally + 1
                    ELSE
-                       COMPUTE Arg-Length = Arg-Length - Tally
-                       ADD 1 TO Tally
+                       COMPUTE Arg-Length = Arg-Length - Line-Tally
+                       ADD 1 TO Line-Tally
                    END-IF
-                   MOVE SPACES TO Arg2(Tally:Arg-Length)
+                   MOVE SPACES TO Arg2(Line-Tally:Arg-Length)
                ELSE
                    MOVE SPACES TO Arg2(1:Arg-Length)
                END-IF
            END-IF
            .
+       700-Read-Checkpoint.
+           IF NOT (SCB-Checkpoint-File = SPACES OR LOW-VALUES)
+               CALL "CBL_OPEN_FILE"
+                   USING TRIM(SCB-Checkpoint-File,TRAILING)
+                         1
+                         0
+                         0
+                         Checkpoint-Handle
+               END-CALL
+               IF RETURN-CODE = 0
+                   CALL "CBL_READ_FILE"
+                       USING Checkpoint-Handle
+                             0
+                             8
+                             0
+                             SCB-Offset
+                   END-CALL
+                   CALL "CBL_READ_FILE"
+                       USING Checkpoint-Handle
+                             8
+                             4
+                             0
+                             SCB-CRC
+                   END-CALL
+                   CALL "CBL_CLOSE_FILE"
+                       USING Checkpoint-Handle
+                   END-CALL
+               END-IF
+           END-IF
+           .
+       710-Write-Checkpoint.
+           IF NOT (SCB-Checkpoint-File = SPACES OR LOW-VALUES)
+               CALL "CBL_OPEN_FILE"
+                   USING TRIM(SCB-Checkpoint-File,TRAILING)
+                         2
+                         0
+                         0
+                         Checkpoint-Handle
+               END-CALL
+               IF RETURN-CODE = 0
+                   CALL "CBL_WRITE_FILE"
+                       USING Checkpoint-Handle
+                             0
+                             8
+                             0
+                             SCB-Offset
+                   END-CALL
+                   CALL "CBL_WRITE_FILE"
+                       USING Checkpoint-Handle
+                             8
+                             4
+                             0
+                             SCB-CRC
+                   END-CALL
+                   CALL "CBL_CLOSE_FILE"
+                       USING Checkpoint-Handle
+                   END-CALL
+               END-IF
+           END-IF
+           .
+       800-Accumulate-CRC.
+           PERFORM VARYING CRC-Sub FROM 1 BY 1
+                     UNTIL CRC-Sub > Arg-Length
+               MOVE Arg2 (CRC-Sub:1) TO CRC-Byte
+               COMPUTE SCB-CRC = (SCB-CRC * 31) + CRC-Halfword
+           END-PERFORM
+           .
+       810-Accumulate-CRC-Delimiter.
+           PERFORM VARYING CRC-Sub FROM 1 BY 1
+                     UNTIL CRC-Sub > Arg-Length
+               MOVE Delimiter-Buffer (CRC-Sub:1) TO CRC-Byte
+               COMPUTE SCB-CRC = (SCB-CRC * 31) + CRC-Halfword
+           END-PERFORM
+           .
+       900-Roll-Volume.
+           CALL "CBL_CLOSE_FILE"
+               USING SCB-Handle
+           END-CALL
+           ADD 1 TO SCB-Volume-Number
+           MOVE SCB-Volume-Number TO Volume-Number-Text
+           MOVE SPACES TO SCB-Filename
+           STRING
+               TRIM(Env-TEMP,TRAILING)
+               Slash
+               "STREAMIO-"
+               Temp-9-8
+               "."
+               Volume-Number-Text
+               ".dat"
+               DELIMITED BY SIZE
+               INTO SCB-Filename
+           END-STRING
+           MOVE 2 TO Access-Mode
+           CALL "CBL_OPEN_FILE"
+               USING TRIM(SCB-Filename,TRAILING)
+                     Access-Mode
+                     0
+                     0
+                     SCB-Handle
+           END-CALL
+           IF RETURN-CODE < 0
+               MOVE -2 TO SCB-Return-Code
+               PERFORM 099-ERROR-Return
+           END-IF
+           MOVE 0 TO SCB-Offset
+           CALL "AUDITLOG"
+               USING Audit-Source, SCB-Filename, 0
+           END-CALL
+           .
