@@ -7,17 +7,35 @@
       **                                                             **
       ** CALL "COBDUMP" USING <data-item>                            **
       **                    [ <length> ]                             **
+      **                    [ <dump-filename> ]                      **
+      **                    [ <dump-mode> ]                          **
       **                                                             **
       ** If specified, the <length> argument specifies how many      **
       ** bytes of <data-item> are to be dumped.  If absent, all of   **
       ** <data-item> will be dumped (i.e. LENGTH(<data-item>) will   **
       ** be assumed for <length>).                                   **
       **                                                             **
+      ** If specified, <dump-filename> is the name of a file that    **
+      ** the dump listing is to be written to (LINE SEQUENTIAL)      **
+      ** instead of being displayed to STDERR.  <length> must also   **
+      ** be specified whenever <dump-filename> is used.              **
+      **                                                             **
+      ** If specified, <dump-mode> is a single character telling     **
+      ** COBDUMP how to interpret <data-item> for the Char column:   **
+      **    'A' - ASCII (the default if <dump-mode> is omitted)      **
+      **    'E' - EBCDIC - each byte is translated to its ASCII      **
+      **          equivalent before the printability test is        **
+      **          applied, so an EBCDIC buffer's text shows up       **
+      **          readable in the Char column                        **
+      ** <length>, <dump-filename> and <dump-mode> must all be       **
+      ** specified whenever <dump-mode> is used.                     **
+      **                                                             **
       ** >>> Note that the subroutine name MUST be specified in  <<< **
       ** >>> UPPERCASE                                           <<< **
       **                                                             **
-      ** The dump is generated to STDERR, so you may pipe it to a    **
-      ** file when you execute your program using "2> file".         **
+      ** Unless <dump-filename> is specified, the dump is generated  **
+      ** to STDERR, so you may pipe it to a file when you execute    **
+      ** your program using "2> file".                               **
       **                                                             **
       ** AUTHOR:       GARY L. CUTLER                                **
       **               CutlerGL@gmail.com                            **
@@ -48,18 +66,62 @@
       **        2002 features                                        **
       ** GC0410 Enhanced to make 2nd argument (buffer length)        **
       **        optional                                             **
+      ** GC0809 Added optional 3rd argument to redirect the dump to  **
+      **        a file instead of SYSERR                             **
+      ** GC0831 Every dump now logs a "buffer dumped" entry (with    **
+      **        the byte count as the return code) to AUDITLOG, so   **
+      **        dump activity shows up alongside other shop activity **
       *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Dump-File ASSIGN TO Dump-Filename
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  Dump-File.
+       01  Dump-Record                  PIC X(80).
+
        WORKING-STORAGE SECTION.
        78  Undisplayable-Char-Symbol   VALUE X'F9'.
        01  Addr-Pointer                USAGE POINTER.
        01  Addr-Number                 REDEFINES Addr-Pointer
                                        USAGE BINARY-LONG.
 
+       01  Dump-Line                    PIC X(80).
+
+       01  Dump-To-File-Switch          PIC X(1) VALUE 'N'.
+           88 Dump-To-File              VALUE 'Y'.
+
+       01  Dump-Mode-Switch             PIC X(1) VALUE 'A'.
+           88 Dump-Mode-EBCDIC          VALUE 'E', 'e'.
+
+       01  Display-Char                 PIC X(1).
+
+       01  Ebcdic-Index          COMP-5 PIC 9(3).
+
+       01  Ebcdic-To-Ascii-Table         VALUE
+           X'2E2E2E2E2E2E2E2E2E2E2E2E2E2E2E2E' &
+           X'2E2E2E2E2E2E2E2E2E2E2E2E2E2E2E2E' &
+           X'2E2E2E2E2E2E2E2E2E2E2E2E2E2E2E2E' &
+           X'2E2E2E2E2E2E2E2E2E2E2E2E2E2E2E2E' &
+           X'202E2E2E2E2E2E2E2E2E2E2E3C282B7C' &
+           X'262E2E2E2E2E2E2E2E2E21242A293B2E' &
+           X'2D2F2E2E2E2E2E2E2E2E2E2C255F3E3F' &
+           X'2E2E2E2E2E2E2E2E2E603A2340273D22' &
+           X'2E6162636465666768692E2E2E2E2E2E' &
+           X'2E6A6B6C6D6E6F7071722E2E2E2E2E2E' &
+           X'2E7E737475767778797A2E2E2E2E2E2E' &
+           X'5E2E2E2E2E2E2E2E2E2E5B5D2E2E2E2E' &
+           X'7B4142434445464748492E2E2E2E2E2E' &
+           X'7D4A4B4C4D4E4F5051522E2E2E2E2E2E' &
+           X'5C2E535455565758595A2E2E2E2E2E2E' &
+           X'303132333435363738392E2E2E2E2E2E'.
+           05 Ebcdic-To-Ascii-Char      OCCURS 256 TIMES PIC X(1).
+
        01  Addr-Sub                    USAGE BINARY-CHAR.
 
        01  Addr-Value                  USAGE BINARY-LONG.
@@ -114,28 +176,44 @@
 
        01  Right-Nibble         COMP-5 PIC 9(1).
 
+       01  Audit-Source                PIC X(8) VALUE 'COBDUMP'.
+
        LINKAGE SECTION.
        01  Buffer                      PIC X ANY LENGTH.
 
        01  Buffer-Len                  USAGE BINARY-LONG.
 
-       PROCEDURE DIVISION USING Buffer, OPTIONAL Buffer-Len.
+       01  Dump-Filename               PIC X ANY LENGTH.
+
+       01  Dump-Mode                   PIC X(1).
+
+       PROCEDURE DIVISION USING Buffer, OPTIONAL Buffer-Len,
+                                 OPTIONAL Dump-Filename,
+                                 OPTIONAL Dump-Mode.
        000-COBDUMP.
            IF NUMBER-OF-CALL-PARAMETERS = 1
                MOVE LENGTH(Buffer) TO Buffer-Length
            ELSE
                MOVE Buffer-Len     TO Buffer-Length
            END-IF
+           MOVE 'N' TO Dump-To-File-Switch
+           IF NUMBER-OF-CALL-PARAMETERS = 3
+           OR NUMBER-OF-CALL-PARAMETERS = 4
+               MOVE 'Y' TO Dump-To-File-Switch
+               OPEN OUTPUT Dump-File
+           END-IF
+           MOVE 'A' TO Dump-Mode-Switch
+           IF NUMBER-OF-CALL-PARAMETERS = 4
+               MOVE Dump-Mode TO Dump-Mode-Switch
+           END-IF
            MOVE SPACES TO Output-Detail
            SET Addr-Pointer TO ADDRESS OF Buffer
            PERFORM 100-Generate-Address
            MOVE 0 TO Output-Sub
-           DISPLAY
-               Output-Header-1 UPON SYSERR
-           END-DISPLAY
-           DISPLAY
-               Output-Header-2 UPON SYSERR
-           END-DISPLAY
+           MOVE Output-Header-1 TO Dump-Line
+           PERFORM 200-Emit-Line
+           MOVE Output-Header-2 TO Dump-Line
+           PERFORM 200-Emit-Line
            PERFORM VARYING Buffer-Sub FROM 1 BY 1
                      UNTIL Buffer-Sub > Buffer-Length
                ADD 1
@@ -145,12 +223,18 @@
                    MOVE Buffer-Sub TO OD-Byte
                END-IF
                MOVE Buffer (Buffer-Sub : 1) TO PIC-X
-               IF (PIC-X < ' ')
-               OR (PIC-X > '~')
+               MOVE PIC-X TO Display-Char
+               IF Dump-Mode-EBCDIC
+                   ADD 1 TO PIC-Halfword GIVING Ebcdic-Index
+                   MOVE Ebcdic-To-Ascii-Char (Ebcdic-Index)
+                     TO Display-Char
+               END-IF
+               IF (Display-Char < ' ')
+               OR (Display-Char > '~')
                    MOVE Undisplayable-Char-Symbol
                      TO OD-ASCII (Output-Sub)
                ELSE
-                   MOVE PIC-X
+                   MOVE Display-Char
                      TO OD-ASCII (Output-Sub)
                END-IF
                DIVIDE PIC-Halfword BY 16
@@ -165,9 +249,8 @@
                MOVE Hex-Digit (Right-Nibble)
                  TO OD-Hex-2 (Output-Sub)
                IF Output-Sub = 16
-                   DISPLAY
-                       Output-Detail UPON SYSERR
-                   END-DISPLAY
+                   MOVE Output-Detail TO Dump-Line
+                   PERFORM 200-Emit-Line
                    MOVE SPACES TO Output-Detail
                    MOVE 0 TO Output-Sub
                    SET Addr-Pointer UP BY 16
@@ -175,10 +258,15 @@
                END-IF
            END-PERFORM
            IF Output-Sub > 0
-               DISPLAY
-                   Output-Detail UPON SYSERR
-               END-DISPLAY
+               MOVE Output-Detail TO Dump-Line
+               PERFORM 200-Emit-Line
            END-IF
+           IF Dump-To-File
+               CLOSE Dump-File
+           END-IF
+           CALL "AUDITLOG"
+               USING Audit-Source, "buffer dumped", Buffer-Length
+           END-CALL
            EXIT PROGRAM
            .
        100-Generate-Address.
@@ -196,6 +284,15 @@
                SUBTRACT 1 FROM Addr-Sub
            END-PERFORM
            .
+       200-Emit-Line.
+           IF Dump-To-File
+               MOVE Dump-Line TO Dump-Record
+               WRITE Dump-Record
+           ELSE
+               DISPLAY Dump-Line UPON SYSERR
+               END-DISPLAY
+           END-IF
+           .
 
 
 
