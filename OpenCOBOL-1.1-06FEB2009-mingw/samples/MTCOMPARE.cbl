@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTCOMPARE.
+      *****************************************************************
+      ** This automates the side-by-side comparison mathtest.cbl's   **
+      ** own header recommends running by hand: compile mathtest     **
+      ** once with binary truncation turned off (-fnotrunc) and once **
+      ** with it left on (the default), run both executables, and    **
+      ** line up each USAGE/operation pair's elapsed time from the   **
+      ** two runs into one report, "MTCOMPARE.RPT".                  **
+      **                                                             **
+      ** mathtest.cbl's DISPLAYed result lines (one per USAGE and    **
+      ** operation, e.g. "USAGE DISPLAY, ADD:      1.23 SECONDS")    **
+      ** are captured to a text file for each build and parsed back  **
+      ** in, rather than mathtest.cbl's benchmark history CSV, since **
+      ** both builds append to the same "MATHTEST.CSV" and this      **
+      ** program does not need to disturb that shared history file   **
+      ** to make its comparison.                                     **
+      **                                                             **
+      ** Run this from the directory containing mathtest.cbl.        **
+      **                                                             **
+      ** AUTHOR:       GARY L. CUTLER                                **
+      **               CutlerGL@gmail.com                            **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                   **
+      ** ====== ==================================================== **
+      ** GC0902 Initial coding                                       **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Run-Output-File ASSIGN TO Run-Output-Filename
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT Report-File ASSIGN TO "MTCOMPARE.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Run-Output-File.
+       01  Run-Output-Record               PIC X(80).
+
+       FD  Report-File.
+       01  Report-Record                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Run-Output-Filename             PIC X(16).
+
+       01  Shell-Command                   PIC X(120).
+
+       01  Run-Output-EOF-Switch           PIC X VALUE 'N'.
+           88 Run-Output-EOF               VALUE 'Y'.
+
+       01  Which-Build                     PIC X(7).
+
+       01  MT-Label                        PIC X(30).
+       01  MT-Rest                         PIC X(30).
+       01  MT-Value-Text                   PIC X(15).
+       01  MT-Value                        PIC 999V99.
+
+       01  Compare-Table.
+           05 Compare-Entry               OCCURS 12 TIMES.
+              10 CMP-Label                 PIC X(30).
+              10 CMP-NoTrunc-Time          PIC 999V99 VALUE 0.
+              10 CMP-Trunc-Time            PIC 999V99 VALUE 0.
+
+       01  Compare-Count                   PIC 9(3) VALUE 0.
+       01  Compare-Sub                     PIC 9(3).
+       01  Matched-Sub                     PIC 9(3).
+
+       01  Report-Detail-Line.
+           05 RD-Label                    PIC X(24).
+           05 FILLER                      PIC X VALUE SPACE.
+           05 RD-NoTrunc                  PIC ZZ9.99.
+           05 FILLER                      PIC X VALUE SPACE.
+           05 RD-Trunc                    PIC ZZ9.99.
+           05 FILLER                      PIC X VALUE SPACE.
+           05 RD-Diff                     PIC -ZZ9.99.
+
+       01  Report-Line                     PIC X(80).
+
+       01  Audit-Source                    PIC X(8) VALUE 'MTCOMPAR'.
+       01  Audit-Return-Code               USAGE BINARY-LONG.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-Compile-Both-Builds
+           PERFORM 200-Run-Both-Builds
+           MOVE "MTNOTRNC.OUT" TO Run-Output-Filename
+           MOVE "NOTRUNC"      TO Which-Build
+           PERFORM 300-Capture-One-Run
+           MOVE "MTTRUNC.OUT"  TO Run-Output-Filename
+           MOVE "TRUNC"        TO Which-Build
+           PERFORM 300-Capture-One-Run
+           PERFORM 900-Write-Report
+           MOVE Compare-Count TO Audit-Return-Code
+           CALL "AUDITLOG"
+               USING Audit-Source, "mathtest comparison completed",
+                     Audit-Return-Code
+           END-CALL
+           STOP RUN
+           .
+       100-Compile-Both-Builds.
+           MOVE "cobc -x -std=ibm -fnotrunc mathtest.cbl -o " &
+                "MTNOTRNC.EXE > MTCOMPARE.LOG 2>&1"
+               TO Shell-Command
+           CALL "WINSYSTEM" USING Shell-Command
+           END-CALL
+           MOVE "cobc -x -std=ibm mathtest.cbl -o MTTRUNC.EXE " &
+                ">> MTCOMPARE.LOG 2>&1"
+               TO Shell-Command
+           CALL "WINSYSTEM" USING Shell-Command
+           END-CALL
+           .
+       200-Run-Both-Builds.
+           MOVE "MTNOTRNC.EXE > MTNOTRNC.OUT 2>&1" TO Shell-Command
+           CALL "WINSYSTEM" USING Shell-Command
+           END-CALL
+           MOVE "MTTRUNC.EXE > MTTRUNC.OUT 2>&1"   TO Shell-Command
+           CALL "WINSYSTEM" USING Shell-Command
+           END-CALL
+           .
+       300-Capture-One-Run.
+           OPEN INPUT Run-Output-File
+           MOVE 'N' TO Run-Output-EOF-Switch
+           PERFORM 310-Process-One-Line
+               UNTIL Run-Output-EOF
+           CLOSE Run-Output-File
+           .
+       310-Process-One-Line.
+           READ Run-Output-File INTO Run-Output-Record
+               AT END
+                   MOVE 'Y' TO Run-Output-EOF-Switch
+           END-READ
+           IF NOT Run-Output-EOF
+               IF Run-Output-Record (1:6) = "USAGE "
+                   PERFORM 320-Parse-Result-Line
+               END-IF
+           END-IF
+           .
+       320-Parse-Result-Line.
+           UNSTRING Run-Output-Record DELIMITED BY ":"
+               INTO MT-Label MT-Rest
+           END-UNSTRING
+           UNSTRING MT-Rest DELIMITED BY "SECONDS"
+               INTO MT-Value-Text
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(MT-Value-Text) TO MT-Value
+           PERFORM 330-Find-Or-Add-Label
+           IF Which-Build = "NOTRUNC"
+               MOVE MT-Value TO CMP-NoTrunc-Time (Matched-Sub)
+           ELSE
+               MOVE MT-Value TO CMP-Trunc-Time (Matched-Sub)
+           END-IF
+           .
+       330-Find-Or-Add-Label.
+           MOVE 0 TO Matched-Sub
+           PERFORM VARYING Compare-Sub FROM 1 BY 1
+                     UNTIL Compare-Sub > Compare-Count
+               IF CMP-Label (Compare-Sub) = MT-Label
+                   MOVE Compare-Sub TO Matched-Sub
+               END-IF
+           END-PERFORM
+           IF Matched-Sub = 0
+           AND Compare-Count < 12
+               ADD 1 TO Compare-Count
+               MOVE MT-Label TO CMP-Label (Compare-Count)
+               MOVE Compare-Count TO Matched-Sub
+           END-IF
+           .
+       900-Write-Report.
+           OPEN OUTPUT Report-File
+           MOVE "mathtest -fnotrunc vs. default truncation comparison"
+               TO Report-Line
+           WRITE Report-Record FROM Report-Line
+           MOVE SPACES TO Report-Line
+           WRITE Report-Record FROM Report-Line
+           MOVE "Test                     NoTrunc   Trunc    Diff"
+               TO Report-Line
+           WRITE Report-Record FROM Report-Line
+           MOVE "------------------------ ------- ------- -------"
+               TO Report-Line
+           WRITE Report-Record FROM Report-Line
+           PERFORM VARYING Compare-Sub FROM 1 BY 1
+                     UNTIL Compare-Sub > Compare-Count
+               PERFORM 910-Write-One-Comparison-Line
+           END-PERFORM
+           CLOSE Report-File
+           .
+       910-Write-One-Comparison-Line.
+           MOVE CMP-Label (Compare-Sub)        TO RD-Label
+           MOVE CMP-NoTrunc-Time (Compare-Sub) TO RD-NoTrunc
+           MOVE CMP-Trunc-Time (Compare-Sub)   TO RD-Trunc
+           COMPUTE RD-Diff =
+               CMP-NoTrunc-Time (Compare-Sub) -
+               CMP-Trunc-Time (Compare-Sub)
+           MOVE Report-Detail-Line TO Report-Line
+           WRITE Report-Record FROM Report-Line
+           .
