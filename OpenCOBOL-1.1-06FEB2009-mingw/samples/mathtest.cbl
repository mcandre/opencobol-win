@@ -1,111 +1,303 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. mathtest.
-      *****************************************************************
-      ** This compares the performance of performing arithmetic op-  **
-      ** Erations against USAGE DISPLAY, COMP and COMP-5 numeric     **
-      ** data.                                                       **
-      **                                                             **
-      ** Each data item will have 7 added to it ten million times.   **
-      ** The time (to one-one-hundtredth of a second will be         **
-      ** retrieved before and after each test and the difference     **
-      ** between the two will be DISPLAYed.                          **
-      **                                                             **
-      ** Compile (and execute) this program twice - once with binary **
-      ** truncation turned off (-fnotrunc) and once with it turned   **
-      ** on (the default); you'll see some AMAZING differences in    **
-      ** execution times!                                            **
-      **                                                             **
-      ** Remember that COBOL is retrieving wall-clock time, not      **
-      ** actual CPU-used time, so other activities taking place on   **
-      ** your PC may influence the timings - run the program multi-  **
-      ** ple times to get your best view of the relative timings.    **
-      **                                                             **
-      ** AUTHOR:       GARY L. CUTLER                                **
-      **               CutlerGL@gmail.com                            **
-      **                                                             **
-      ** DATE-WRITTEN: June 10, 2009                                 **
-      **                                                             **
-      *****************************************************************
-      **  DATE  CHANGE DESCRIPTION                                   **
-      ** ====== ==================================================== **
-      ** GC0609 INITIAL CODING.                                      **
-      *****************************************************************
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Binary-Item         COMP    PIC S9(9) VALUE 0.
-
-       01  Comp-Item           COMP    PIC S9(9) VALUE 0.
-
-       01  Comp-5-Item         COMP-5  PIC S9(9) VALUE 0.
-
-       01  Display-Item        DISPLAY PIC S9(9) VALUE 0.
-
-       01  Old-Time.
-           05 OT-Hours                 PIC 9(2).
-           05 OT-Minutes               PIC 9(2).
-           05 OT-Seconds               PIC 9(2).
-           05 OT-Hundredths            PIC 9(2).
-
-       78  Repeat-Count                VALUE 10000000.
-
-       01  The-Time.
-           05 TT-Hours                 PIC 9(2).
-           05 TT-Minutes               PIC 9(2).
-           05 TT-Seconds               PIC 9(2).
-           05 TT-Hundredths            PIC 9(2).
-
-       01  Time-Diff                   PIC ZZ9.99.
-       PROCEDURE DIVISION.
-
-       010-Test-Usage-DISPLAY.
-           ACCEPT Old-Time FROM TIME.
-           PERFORM Repeat-Count TIMES
-               ADD 7 TO Display-Item
-           END-PERFORM.
-      D    DISPLAY 'Display-Item=' Display-Item.
-           PERFORM 100-Determine-Time-Diff.
-           DISPLAY 'USAGE DISPLAY: ' Time-Diff ' SECONDS'.
-
-       020-Test-Usage-COMP.
-           ACCEPT Old-Time FROM TIME.
-           PERFORM Repeat-Count TIMES
-               ADD 7 TO Comp-Item
-           END-PERFORM.
-      D    DISPLAY 'Comp-Item=' Comp-Item.
-           PERFORM 100-Determine-Time-Diff.
-           DISPLAY 'USAGE COMP:    ' Time-Diff ' SECONDS'.
-
-       030-Test-Usage-COMP-5.
-           ACCEPT Old-Time FROM TIME.
-           PERFORM Repeat-Count TIMES
-               ADD 7 TO Comp-5-Item
-           END-PERFORM.
-      D    DISPLAY 'Comp-5-Item=' Comp-5-Item.
-           PERFORM 100-Determine-Time-Diff.
-           DISPLAY 'USAGE COMP-5:  ' Time-Diff ' SECONDS'.
-
-       040-Test-Usage-BINARY.
-           ACCEPT Old-Time FROM TIME.
-           PERFORM Repeat-Count TIMES
-               ADD 7 TO Binary-Item
-           END-PERFORM.
-      D    DISPLAY 'Binary-Item=' Comp-5-Item.
-           PERFORM 100-Determine-Time-Diff.
-           DISPLAY 'USAGE BINARY:  ' Time-Diff ' SECONDS'.
-
-       099-Done.
-           STOP RUN.
-           
-       100-Determine-Time-Diff.
-           ACCEPT The-Time FROM TIME.
-           COMPUTE Time-Diff =
-              ((  TT-Hours * 360000 
-                + TT-Minutes * 6000
-                + TT-Seconds * 100
-                + TT-Hundredths)
-              -
-               (  OT-Hours * 360000 
-                + OT-Minutes * 6000
-                + OT-Seconds * 100
-                + OT-Hundredths)) / 100.
-               
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mathtest.
+      *****************************************************************
+      ** This compares the performance of performing arithmetic op-  **
+      ** Erations against USAGE DISPLAY, COMP and COMP-5 numeric     **
+      ** data.                                                       **
+      **                                                             **
+      ** Each data item will have 7 added to it, multiplied by 1 and **
+      ** divided by 1 ten million times each.  The time (to one-one- **
+      ** hundtredth of a second will be retrieved before and after   **
+      ** each test and the difference between the two will be       **
+      ** DISPLAYed.                                                  **
+      **                                                             **
+      ** Every test result is also appended, as one row, to the      **
+      ** benchmark history file "MATHTEST.CSV" so that timings can   **
+      ** be tracked and compared across runs.                        **
+      **                                                             **
+      ** Compile (and execute) this program twice - once with binary **
+      ** truncation turned off (-fnotrunc) and once with it turned   **
+      ** on (the default); you'll see some AMAZING differences in    **
+      ** execution times!                                            **
+      **                                                             **
+      ** Remember that COBOL is retrieving wall-clock time, not      **
+      ** actual CPU-used time, so other activities taking place on   **
+      ** your PC may influence the timings - run the program multi-  **
+      ** ple times to get your best view of the relative timings.    **
+      **                                                             **
+      ** AUTHOR:       GARY L. CUTLER                                **
+      **               CutlerGL@gmail.com                            **
+      **                                                             **
+      ** DATE-WRITTEN: June 10, 2009                                 **
+      **                                                             **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                   **
+      ** ====== ==================================================== **
+      ** GC0609 INITIAL CODING.                                      **
+      ** GC0823 Added a benchmark history file (MATHTEST.CSV) that   **
+      **        every test result is appended to                     **
+      ** GC0824 Added MULTIPLY and DIVIDE tests for every USAGE      **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT History-File ASSIGN TO "MATHTEST.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  History-File.
+       01  History-Record                 PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  Binary-Item         COMP    PIC S9(9) VALUE 0.
+
+       01  Comp-Item           COMP    PIC S9(9) VALUE 0.
+
+       01  Comp-5-Item         COMP-5  PIC S9(9) VALUE 0.
+
+       01  Display-Item        DISPLAY PIC S9(9) VALUE 0.
+
+       01  History-File-Switch         PIC X(1) VALUE 'N'.
+           88 History-File-Exists      VALUE 'Y'.
+
+       01  File-Details.
+           05 FD-File-Size             PIC X(8) COMP-X.
+           05 FD-File-Date.
+              10 FD-File-Day           PIC X COMP-X.
+              10 FD-File-Month         PIC X COMP-X.
+              10 FD-File-Year          PIC X(2) COMP-X.
+           05 FD-File-Time.
+              10 FD-File-Hours         PIC X COMP-X.
+              10 FD-File-Minutes       PIC X COMP-X.
+              10 FD-File-Seconds       PIC X COMP-X.
+              10 FD-File-Hundredths    PIC X COMP-X.
+
+       01  History-Line.
+           05 HL-Timestamp             PIC X(19).
+           05 FILLER                   PIC X VALUE ','.
+           05 HL-Usage                 PIC X(12).
+           05 FILLER                   PIC X VALUE ','.
+           05 HL-Operation             PIC X(10).
+           05 FILLER                   PIC X VALUE ','.
+           05 HL-Repeat-Count          PIC 9(9).
+           05 FILLER                   PIC X VALUE ','.
+           05 HL-Elapsed               PIC 999.99.
+
+       01  Timestamp-Fields.
+           05 TF-Date.
+              10 TF-Year               PIC 9(4).
+              10 TF-Month              PIC 9(2).
+              10 TF-Day                PIC 9(2).
+           05 TF-Time.
+              10 TF-Hours              PIC 9(2).
+              10 TF-Minutes            PIC 9(2).
+              10 TF-Seconds            PIC 9(2).
+              10 FILLER                PIC 9(2).
+           05 TF-Offset                PIC X(9).
+
+       01  Current-Usage               PIC X(12).
+       01  Current-Operation           PIC X(10).
+
+       01  Old-Time.
+           05 OT-Hours                 PIC 9(2).
+           05 OT-Minutes               PIC 9(2).
+           05 OT-Seconds               PIC 9(2).
+           05 OT-Hundredths            PIC 9(2).
+
+       78  Repeat-Count                VALUE 10000000.
+
+       01  The-Time.
+           05 TT-Hours                 PIC 9(2).
+           05 TT-Minutes               PIC 9(2).
+           05 TT-Seconds               PIC 9(2).
+           05 TT-Hundredths            PIC 9(2).
+
+       01  Time-Diff                   PIC ZZ9.99.
+       PROCEDURE DIVISION.
+
+       005-Open-History-File.
+           CALL "CBL_CHECK_FILE_EXIST"
+               USING "MATHTEST.CSV"
+                     File-Details
+           END-CALL
+           IF RETURN-CODE = 0
+               MOVE 'Y' TO History-File-Switch
+           ELSE
+               MOVE 'N' TO History-File-Switch
+           END-IF
+           IF History-File-Exists
+               OPEN EXTEND History-File
+           ELSE
+               OPEN OUTPUT History-File
+               MOVE 'Timestamp,Usage,Operation,' &
+                    'RepeatCount,ElapsedSeconds'
+                 TO History-Record
+               WRITE History-Record
+           END-IF.
+
+       010-Test-Usage-DISPLAY-ADD.
+           ACCEPT Old-Time FROM TIME.
+           PERFORM Repeat-Count TIMES
+               ADD 7 TO Display-Item
+           END-PERFORM.
+      D    DISPLAY 'Display-Item=' Display-Item.
+           MOVE 'DISPLAY'     TO Current-Usage
+           MOVE 'ADD'         TO Current-Operation
+           PERFORM 100-Determine-Time-Diff.
+           DISPLAY 'USAGE DISPLAY, ADD:      ' Time-Diff ' SECONDS'.
+
+       011-Test-Usage-DISPLAY-MULTIPLY.
+           ACCEPT Old-Time FROM TIME.
+           PERFORM Repeat-Count TIMES
+               MULTIPLY 7 BY 1 GIVING Display-Item
+           END-PERFORM.
+      D    DISPLAY 'Display-Item=' Display-Item.
+           MOVE 'DISPLAY'     TO Current-Usage
+           MOVE 'MULTIPLY'    TO Current-Operation
+           PERFORM 100-Determine-Time-Diff.
+           DISPLAY 'USAGE DISPLAY, MULTIPLY: ' Time-Diff ' SECONDS'.
+
+       012-Test-Usage-DISPLAY-DIVIDE.
+           ACCEPT Old-Time FROM TIME.
+           PERFORM Repeat-Count TIMES
+               DIVIDE 70 BY 10 GIVING Display-Item
+           END-PERFORM.
+      D    DISPLAY 'Display-Item=' Display-Item.
+           MOVE 'DISPLAY'     TO Current-Usage
+           MOVE 'DIVIDE'      TO Current-Operation
+           PERFORM 100-Determine-Time-Diff.
+           DISPLAY 'USAGE DISPLAY, DIVIDE:   ' Time-Diff ' SECONDS'.
+
+       020-Test-Usage-COMP-ADD.
+           ACCEPT Old-Time FROM TIME.
+           PERFORM Repeat-Count TIMES
+               ADD 7 TO Comp-Item
+           END-PERFORM.
+      D    DISPLAY 'Comp-Item=' Comp-Item.
+           MOVE 'COMP'        TO Current-Usage
+           MOVE 'ADD'         TO Current-Operation
+           PERFORM 100-Determine-Time-Diff.
+           DISPLAY 'USAGE COMP, ADD:         ' Time-Diff ' SECONDS'.
+
+       021-Test-Usage-COMP-MULTIPLY.
+           ACCEPT Old-Time FROM TIME.
+           PERFORM Repeat-Count TIMES
+               MULTIPLY 7 BY 1 GIVING Comp-Item
+           END-PERFORM.
+      D    DISPLAY 'Comp-Item=' Comp-Item.
+           MOVE 'COMP'        TO Current-Usage
+           MOVE 'MULTIPLY'    TO Current-Operation
+           PERFORM 100-Determine-Time-Diff.
+           DISPLAY 'USAGE COMP, MULTIPLY:    ' Time-Diff ' SECONDS'.
+
+       022-Test-Usage-COMP-DIVIDE.
+           ACCEPT Old-Time FROM TIME.
+           PERFORM Repeat-Count TIMES
+               DIVIDE 70 BY 10 GIVING Comp-Item
+           END-PERFORM.
+      D    DISPLAY 'Comp-Item=' Comp-Item.
+           MOVE 'COMP'        TO Current-Usage
+           MOVE 'DIVIDE'      TO Current-Operation
+           PERFORM 100-Determine-Time-Diff.
+           DISPLAY 'USAGE COMP, DIVIDE:      ' Time-Diff ' SECONDS'.
+
+       030-Test-Usage-COMP-5-ADD.
+           ACCEPT Old-Time FROM TIME.
+           PERFORM Repeat-Count TIMES
+               ADD 7 TO Comp-5-Item
+           END-PERFORM.
+      D    DISPLAY 'Comp-5-Item=' Comp-5-Item.
+           MOVE 'COMP-5'      TO Current-Usage
+           MOVE 'ADD'         TO Current-Operation
+           PERFORM 100-Determine-Time-Diff.
+           DISPLAY 'USAGE COMP-5, ADD:       ' Time-Diff ' SECONDS'.
+
+       031-Test-Usage-COMP-5-MULTIPLY.
+           ACCEPT Old-Time FROM TIME.
+           PERFORM Repeat-Count TIMES
+               MULTIPLY 7 BY 1 GIVING Comp-5-Item
+           END-PERFORM.
+      D    DISPLAY 'Comp-5-Item=' Comp-5-Item.
+           MOVE 'COMP-5'      TO Current-Usage
+           MOVE 'MULTIPLY'    TO Current-Operation
+           PERFORM 100-Determine-Time-Diff.
+           DISPLAY 'USAGE COMP-5, MULTIPLY:  ' Time-Diff ' SECONDS'.
+
+       032-Test-Usage-COMP-5-DIVIDE.
+           ACCEPT Old-Time FROM TIME.
+           PERFORM Repeat-Count TIMES
+               DIVIDE 70 BY 10 GIVING Comp-5-Item
+           END-PERFORM.
+      D    DISPLAY 'Comp-5-Item=' Comp-5-Item.
+           MOVE 'COMP-5'      TO Current-Usage
+           MOVE 'DIVIDE'      TO Current-Operation
+           PERFORM 100-Determine-Time-Diff.
+           DISPLAY 'USAGE COMP-5, DIVIDE:    ' Time-Diff ' SECONDS'.
+
+       040-Test-Usage-BINARY-ADD.
+           ACCEPT Old-Time FROM TIME.
+           PERFORM Repeat-Count TIMES
+               ADD 7 TO Binary-Item
+           END-PERFORM.
+      D    DISPLAY 'Binary-Item=' Binary-Item.
+           MOVE 'BINARY'      TO Current-Usage
+           MOVE 'ADD'         TO Current-Operation
+           PERFORM 100-Determine-Time-Diff.
+           DISPLAY 'USAGE BINARY, ADD:       ' Time-Diff ' SECONDS'.
+
+       041-Test-Usage-BINARY-MULTIPLY.
+           ACCEPT Old-Time FROM TIME.
+           PERFORM Repeat-Count TIMES
+               MULTIPLY 7 BY 1 GIVING Binary-Item
+           END-PERFORM.
+      D    DISPLAY 'Binary-Item=' Binary-Item.
+           MOVE 'BINARY'      TO Current-Usage
+           MOVE 'MULTIPLY'    TO Current-Operation
+           PERFORM 100-Determine-Time-Diff.
+           DISPLAY 'USAGE BINARY, MULTIPLY:  ' Time-Diff ' SECONDS'.
+
+       042-Test-Usage-BINARY-DIVIDE.
+           ACCEPT Old-Time FROM TIME.
+           PERFORM Repeat-Count TIMES
+               DIVIDE 70 BY 10 GIVING Binary-Item
+           END-PERFORM.
+      D    DISPLAY 'Binary-Item=' Binary-Item.
+           MOVE 'BINARY'      TO Current-Usage
+           MOVE 'DIVIDE'      TO Current-Operation
+           PERFORM 100-Determine-Time-Diff.
+           DISPLAY 'USAGE BINARY, DIVIDE:    ' Time-Diff ' SECONDS'.
+
+       099-Done.
+           CLOSE History-File.
+           STOP RUN.
+
+       100-Determine-Time-Diff.
+           ACCEPT The-Time FROM TIME.
+           COMPUTE Time-Diff =
+              ((  TT-Hours * 360000
+                + TT-Minutes * 6000
+                + TT-Seconds * 100
+                + TT-Hundredths)
+              -
+               (  OT-Hours * 360000
+                + OT-Minutes * 6000
+                + OT-Seconds * 100
+                + OT-Hundredths)) / 100.
+           PERFORM 110-Log-Result.
+
+       110-Log-Result.
+           MOVE FUNCTION CURRENT-DATE TO Timestamp-Fields
+           STRING TF-Year "-" TF-Month "-" TF-Day "T"
+                  TF-Hours ":" TF-Minutes ":" TF-Seconds
+                  INTO HL-Timestamp
+           END-STRING
+           MOVE Current-Usage           TO HL-Usage
+           MOVE Current-Operation       TO HL-Operation
+           MOVE Repeat-Count            TO HL-Repeat-Count
+           MOVE Time-Diff               TO HL-Elapsed
+           MOVE History-Line            TO History-Record
+           WRITE History-Record
+           .
