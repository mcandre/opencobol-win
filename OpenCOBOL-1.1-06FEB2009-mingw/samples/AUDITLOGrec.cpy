@@ -0,0 +1,26 @@
+      ******************************************************************
+      ** AUDITLOGrec.cpy                                               **
+      **                                                                **
+      ** Record layout for one line of the shop-wide "AUDITLOG.LOG"    **
+      ** audit trail.  AUDITLOG.cbl is the only program that writes    **
+      ** this layout; any program that reads AUDITLOG.LOG back (e.g.   **
+      ** EODSUMM.cbl) must COPY this same layout so the two copies     **
+      ** can never drift apart.                                        **
+      **                                                                **
+      ** AUTHOR:       GARY L. CUTLER                                  **
+      **               CutlerGL@gmail.com                              **
+      ******************************************************************
+      **  DATE  CHANGE DESCRIPTION                                     **
+      ** ====== ==================================================== **
+      ** GC0909 Initial coding - extracted from AUDITLOG.cbl/          **
+      **        EODSUMM.cbl, which had each been carrying their own    **
+      **        inline copy of this layout                             **
+      ******************************************************************
+       01  Audit-Line.
+           05 AL-Timestamp              PIC X(26).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 AL-Source                 PIC X(8).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 AL-Return-Code            PIC -(9)9.
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 AL-Detail                 PIC X(152).
