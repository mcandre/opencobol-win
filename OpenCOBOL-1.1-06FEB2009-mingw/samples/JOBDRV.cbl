@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBDRV.
+      *****************************************************************
+      ** This is a small batch job scheduler/driver.  It reads a     **
+      ** job-control table, "JOBSTEPS.DAT" (a LINE SEQUENTIAL file   **
+      ** of comma-separated Step-Number, Step-Program, Step-         **
+      ** Parameters, Step-On-Failure-Action, Step-Description        **
+      ** records, one per job step, in the order the steps are to    **
+      ** run), and CALLs each step's program in turn.  Step-         **
+      ** Parameters, if not blank, is passed to the step program as  **
+      ** its one CALL argument.  Step-On-Failure-Action is either    **
+      ** 'S' (stop the job on this step's failure - the default if   **
+      ** left blank) or 'C' (log the failure but continue on to the  **
+      ** next step anyway).                                          **
+      **                                                             **
+      ** Before running a step, JOBDRV checks its own restart file,  **
+      ** "JOBDRV.RST", which holds the step number of the last step  **
+      ** that completed successfully.  Any step whose number is not  **
+      ** greater than that is skipped.  After each step completes    **
+      ** with a zero return code, the restart file is rewritten to   **
+      ** that step's number before the next step is attempted.  If a **
+      ** step fails, JOBDRV stops immediately, leaving the restart   **
+      ** file pointing at the last step that succeeded - simply      **
+      ** re-running JOBDRV after fixing the problem resumes the job  **
+      ** at the failed step instead of repeating everything that     **
+      ** already ran cleanly.                                        **
+      **                                                             **
+      ** Every step's outcome is also recorded to the shop audit     **
+      ** trail via the AUDITLOG subroutine.                          **
+      **                                                             **
+      ** To re-run a job from the very beginning, simply delete      **
+      ** "JOBDRV.RST" before starting JOBDRV.                        **
+      **                                                             **
+      ** AUTHOR:       GARY L. CUTLER                                **
+      **               CutlerGL@gmail.com                            **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                   **
+      ** ====== ==================================================== **
+      ** GC0826 Initial coding                                       **
+      ** GC0904 Added Step-Parameters and Step-On-Failure-Action     **
+      **        columns to the job-control table                    **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Job-Table-File ASSIGN TO "JOBSTEPS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT Restart-File ASSIGN TO "JOBDRV.RST"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Job-Table-File.
+       01  Job-Table-Record                PIC X(80).
+
+       FD  Restart-File.
+       01  Restart-Record                  PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  File-Details.
+           05 FD-File-Size              PIC X(8) COMP-X.
+           05 FD-File-Date.
+              10 FD-File-Day            PIC X COMP-X.
+              10 FD-File-Month          PIC X COMP-X.
+              10 FD-File-Year           PIC X(2) COMP-X.
+           05 FD-File-Time.
+              10 FD-File-Hours          PIC X COMP-X.
+              10 FD-File-Minutes        PIC X COMP-X.
+              10 FD-File-Seconds        PIC X COMP-X.
+              10 FD-File-Hundredths     PIC X COMP-X.
+
+       01  Job-Table-EOF-Switch            PIC X VALUE 'N'.
+           88 Job-Table-EOF                VALUE 'Y'.
+
+       01  Step-Number                     PIC 9(3).
+       01  Step-Program                    PIC X(8).
+       01  Step-Parameters                 PIC X(80).
+       01  Step-On-Failure-Action          PIC X(1).
+           88 Step-On-Failure-Stop         VALUE 'S', 's', SPACE.
+           88 Step-On-Failure-Continue     VALUE 'C', 'c'.
+       01  Step-Description                PIC X(40).
+
+       01  Last-Completed-Step             PIC 9(3) VALUE 0.
+
+       01  Step-Return-Code                USAGE BINARY-LONG.
+
+       01  Audit-Source                    PIC X(8) VALUE 'JOBDRV'.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 010-Read-Restart-Point
+           OPEN INPUT Job-Table-File
+           PERFORM 100-Process-One-Step
+               UNTIL Job-Table-EOF
+           CLOSE Job-Table-File
+           STOP RUN
+           .
+       010-Read-Restart-Point.
+           MOVE 0 TO Last-Completed-Step
+           CALL "CBL_CHECK_FILE_EXIST"
+               USING "JOBDRV.RST"
+                     File-Details
+           END-CALL
+           IF RETURN-CODE = 0
+               OPEN INPUT Restart-File
+               READ Restart-File
+                   AT END
+                       CONTINUE
+               END-READ
+               MOVE Restart-Record TO Last-Completed-Step
+               CLOSE Restart-File
+           END-IF
+           .
+       100-Process-One-Step.
+           READ Job-Table-File
+               AT END
+                   MOVE 'Y' TO Job-Table-EOF-Switch
+           END-READ
+           IF NOT Job-Table-EOF
+               PERFORM 110-Parse-Step-Record
+               IF Step-Number > Last-Completed-Step
+                   PERFORM 120-Execute-Step
+               END-IF
+           END-IF
+           .
+       110-Parse-Step-Record.
+           UNSTRING Job-Table-Record DELIMITED BY ','
+               INTO Step-Number, Step-Program, Step-Parameters,
+                    Step-On-Failure-Action, Step-Description
+           END-UNSTRING
+           .
+       120-Execute-Step.
+           DISPLAY 'JOBDRV: Executing step ' Step-Number ' ('
+               FUNCTION TRIM(Step-Program) ') - '
+               FUNCTION TRIM(Step-Description)
+               UPON SYSERR
+           IF Step-Parameters = SPACES OR LOW-VALUES
+               CALL Step-Program
+               END-CALL
+           ELSE
+               CALL Step-Program USING Step-Parameters
+               END-CALL
+           END-IF
+           MOVE RETURN-CODE TO Step-Return-Code
+           CALL "AUDITLOG"
+               USING Audit-Source, Step-Description, Step-Return-Code
+           END-CALL
+           IF Step-Return-Code = 0
+               MOVE Step-Number TO Last-Completed-Step
+               PERFORM 130-Write-Restart-Point
+           ELSE
+               DISPLAY 'JOBDRV: Step ' Step-Number
+                   ' failed, RC=' Step-Return-Code UPON SYSERR
+               IF Step-On-Failure-Continue
+                   DISPLAY 'JOBDRV: on-failure action is CONTINUE - '
+                       'proceeding to the next step' UPON SYSERR
+                   MOVE Step-Number TO Last-Completed-Step
+                   PERFORM 130-Write-Restart-Point
+               ELSE
+                   CLOSE Job-Table-File
+                   MOVE Step-Return-Code TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+           .
+       130-Write-Restart-Point.
+           OPEN OUTPUT Restart-File
+           MOVE Last-Completed-Step TO Restart-Record
+           WRITE Restart-Record
+           CLOSE Restart-File
+           .
