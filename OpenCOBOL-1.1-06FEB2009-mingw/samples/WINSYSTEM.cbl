@@ -10,6 +10,27 @@
       ** "cmd.exe" syntax in your commands.                          **
       **                                                             **
       ** CALL "WINSYSTEM" USING <cmd>                                **
+      **                       [ <exit-status> ]                     **
+      **                       [ <timeout-seconds> ]                 **
+      **                                                             **
+      ** If specified, <exit-status> is returned to the caller with  **
+      ** the exit status of <cmd> (this is the same value that is    **
+      ** left in RETURN-CODE by the "SYSTEM" library routine).       **
+      **                                                             **
+      ** If specified, <timeout-seconds> places an upper bound on    **
+      ** how long <cmd> is allowed to run.  If <cmd> is still        **
+      ** running when the timeout expires, it is forcibly killed and **
+      ** <exit-status> (if specified) is set to 999.  <exit-status>  **
+      ** must also be specified whenever <timeout-seconds> is used.  **
+      ** Enforcing the timeout requires that "powershell.exe" be     **
+      ** available on the PATH.  <cmd> is spliced into a single-     **
+      ** quoted PowerShell argument in this case, so any embedded    **
+      ** single quotes are doubled first, per PowerShell's own       **
+      ** escaping convention for single-quoted strings.              **
+      **                                                             **
+      ** Every command submitted through WINSYSTEM is recorded,      **
+      ** along with its exit status, in the shop audit trail via the **
+      ** AUDITLOG subroutine.                                        **
       **                                                             **
       ** >>> Note that the subroutine name MUST be specified in  <<< **
       ** >>> upper-case                                          <<< **
@@ -17,6 +38,12 @@
       **  DATE  CHANGE DESCRIPTION                                   **
       ** ====== ==================================================== **
       ** GC0909 Initial coding                                       **
+      ** GC0821 Added optional exit-status parameter and command     **
+      **        auditing via AUDITLOG                                **
+      ** GC0822 Added optional timeout-seconds parameter             **
+      ** GC0904 Double embedded single quotes in <cmd> before        **
+      **        splicing it into the timed command's PowerShell      **
+      **        argument list                                        **
       *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -26,21 +53,88 @@
        WORKING-STORAGE SECTION.
        01  Cmd-Len                     USAGE BINARY-LONG.
        01  Shell-Cmd                   PIC X(1024).
+       01  Command-Exit-Status         USAGE BINARY-LONG.
+
+       01  Timeout-Switch              PIC X(1) VALUE 'N'.
+           88 Timeout-Requested        VALUE 'Y'.
+       01  Timeout-Display             PIC ZZZ9.
+
+       01  Audit-Source                PIC X(8) VALUE 'WINSYSTM'.
+
+       01  Single-Quote-Char           PIC X(1) VALUE "'".
+       01  Escaped-Cmd                 PIC X(2048).
+       01  Escaped-Cmd-Len             USAGE BINARY-LONG VALUE 0.
+       01  Escape-Sub                  USAGE BINARY-LONG.
+
        LINKAGE SECTION.
        01  Cmd                         PIC X(1) ANY LENGTH.
-       PROCEDURE DIVISION USING Cmd.
+
+       01  Exit-Status                 USAGE BINARY-LONG.
+
+       01  Timeout-Seconds             USAGE BINARY-LONG.
+
+       PROCEDURE DIVISION USING Cmd, OPTIONAL Exit-Status,
+                                 OPTIONAL Timeout-Seconds.
        000-WINSYSTEM.
            CALL "C$PARAMSIZE" USING 1.
            MOVE RETURN-CODE TO Cmd-Len.
            MOVE SPACES TO Shell-Cmd.
-           STRING "cmd.exe /C " *> Force the command to be executed by Windows
-                  Cmd(1:Cmd-Len)
-                  INTO Shell-Cmd
-           END-STRING
+           MOVE 'N' TO Timeout-Switch
+           IF NUMBER-OF-CALL-PARAMETERS = 3
+               MOVE 'Y' TO Timeout-Switch
+               MOVE Timeout-Seconds TO Timeout-Display
+           END-IF
+           IF Timeout-Requested
+               PERFORM 100-Build-Timed-Command
+           ELSE
+      *>         Force the command to be executed by Windows
+               STRING "cmd.exe /C "
+                      Cmd(1:Cmd-Len)
+                      INTO Shell-Cmd
+               END-STRING
+           END-IF
            DISPLAY Shell-Cmd UPON SYSERR
            CALL "SYSTEM"
                USING TRIM(Shell-Cmd)
            END-CALL
+           MOVE RETURN-CODE TO Command-Exit-Status
+           IF NUMBER-OF-CALL-PARAMETERS >= 2
+               MOVE Command-Exit-Status TO Exit-Status
+           END-IF
+           CALL "AUDITLOG"
+               USING Audit-Source, Cmd(1:Cmd-Len), Command-Exit-Status
+           END-CALL
            GOBACK
            .
-
+       100-Build-Timed-Command.
+           PERFORM 090-Escape-Cmd-Quotes
+           STRING "cmd.exe /C powershell -NoProfile -Command "
+                  QUOTE
+                  "$p = Start-Process -FilePath cmd.exe "
+                  "-ArgumentList '/C ', '"
+                  Escaped-Cmd(1:Escaped-Cmd-Len)
+                  "' -PassThru -WindowStyle Hidden; "
+                  "if (-not ($p | Wait-Process -Timeout "
+                  FUNCTION TRIM(Timeout-Display)
+                  " -ErrorAction SilentlyContinue)) "
+                  "{ Stop-Process -Id $p.Id -Force; exit 999 } "
+                  "else { exit $p.ExitCode }"
+                  QUOTE
+                  INTO Shell-Cmd
+           END-STRING
+           .
+       090-Escape-Cmd-Quotes.
+           MOVE SPACES TO Escaped-Cmd
+           MOVE 0 TO Escaped-Cmd-Len
+           PERFORM VARYING Escape-Sub FROM 1 BY 1
+                     UNTIL Escape-Sub > Cmd-Len
+               ADD 1 TO Escaped-Cmd-Len
+               MOVE Cmd(Escape-Sub:1)
+                   TO Escaped-Cmd(Escaped-Cmd-Len:1)
+               IF Cmd(Escape-Sub:1) = Single-Quote-Char
+                   ADD 1 TO Escaped-Cmd-Len
+                   MOVE Single-Quote-Char
+                       TO Escaped-Cmd(Escaped-Cmd-Len:1)
+               END-IF
+           END-PERFORM
+           .
