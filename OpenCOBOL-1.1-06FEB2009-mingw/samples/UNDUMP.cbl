@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNDUMP.
+      *****************************************************************
+      ** This is the reverse of COBDUMP.  COBDUMP turns a buffer into **
+      ** a hex/char listing (Output-Header-1/-2 plus one Output-      **
+      ** Detail line per up-to-16 bytes, showing an 8-digit address,  **
+      ** a byte count, 16 space-separated hex pairs, and a 16-        **
+      ** character ASCII column).  UNDUMP reads a listing in exactly  **
+      ** that format from "UNDUMP.IN" and reconstructs the original   **
+      ** binary content into "UNDUMP.OUT", using only the address's   **
+      ** byte count and the hex column - the ASCII column is ignored, **
+      ** so hand edits made in the ASCII column of a COBDUMP listing  **
+      ** are not honored (edit the hex pairs instead).                **
+      **                                                               **
+      ** The first two lines of the listing (the column headers) are  **
+      ** skipped automatically.  Blank lines are ignored.              **
+      **                                                               **
+      ** AUTHOR:       GARY L. CUTLER                                 **
+      **               CutlerGL@gmail.com                             **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                    **
+      ** ====== ==================================================== **
+      ** GC0829 Initial coding                                        **
+      ** GC0904 Check RETURN-CODE after opening UNDUMP.OUT instead of **
+      **        writing silently on a failed open                    **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Dump-Listing-File ASSIGN TO "UNDUMP.IN"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Dump-Listing-File.
+       01  Dump-Line                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Hex-Digits                     VALUE '0123456789ABCDEF'.
+           05 Hex-Digit                   OCCURS 16 TIMES PIC X(1).
+
+       01  Undump-XX.
+           05 FILLER                    PIC X VALUE LOW-VALUES.
+           05 Undump-X                  PIC X.
+       01  Undump-Halfword                REDEFINES Undump-XX
+                                          PIC 9(4) COMP-X.
+
+       01  Out-Handle                     PIC X(4) COMP-X.
+       01  Out-Offset                     PIC X(8) COMP-X.
+       01  Access-Mode                    PIC X(1) COMP-X.
+
+       01  Dump-EOF-Switch                PIC X VALUE 'N'.
+           88 Dump-EOF                    VALUE 'Y'.
+
+       01  Header-Lines-Skipped           PIC 9(1) VALUE 0.
+
+       01  Line-Byte-Count                PIC 9(4).
+       01  Hex-Sub                        PIC 9(4).
+       01  Hex-Col                        PIC 9(4).
+       01  Nibble-Char                    PIC X.
+       01  Nibble-Value                   PIC 9(2).
+       01  Nibble-Sub                     PIC 9(2).
+       01  High-Nibble-Value              PIC 9(2).
+       01  Low-Nibble-Value               PIC 9(2).
+       01  Byte-Value                     PIC 9(4).
+
+       01  Bytes-Written                  USAGE BINARY-LONG VALUE 0.
+
+       01  Audit-Source                   PIC X(8) VALUE 'UNDUMP'.
+       01  Audit-Detail                   PIC X(30) VALUE
+                                          'UNDUMP.OUT reconstructed'.
+       01  Audit-Fail-Detail              PIC X(30) VALUE
+                                          'UNDUMP.OUT open failed'.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN INPUT Dump-Listing-File
+           MOVE 2 TO Access-Mode
+           CALL "CBL_OPEN_FILE"
+               USING "UNDUMP.OUT"
+                     Access-Mode
+                     0
+                     0
+                     Out-Handle
+           END-CALL
+           IF RETURN-CODE < 0
+               DISPLAY 'UNDUMP.OUT could not be opened for output'
+                   UPON SYSERR
+               CALL "AUDITLOG"
+                   USING Audit-Source, Audit-Fail-Detail, RETURN-CODE
+               END-CALL
+           ELSE
+               MOVE 0 TO Out-Offset
+               PERFORM 100-Skip-Header-Lines
+               PERFORM 200-Process-One-Line
+                   UNTIL Dump-EOF
+               CALL "CBL_CLOSE_FILE" USING Out-Handle
+               END-CALL
+               CALL "AUDITLOG"
+                   USING Audit-Source, Audit-Detail, Bytes-Written
+               END-CALL
+           END-IF
+           CLOSE Dump-Listing-File
+           STOP RUN
+           .
+       100-Skip-Header-Lines.
+           READ Dump-Listing-File INTO Dump-Line
+               AT END
+                   MOVE 'Y' TO Dump-EOF-Switch
+           END-READ
+           IF NOT Dump-EOF
+               ADD 1 TO Header-Lines-Skipped
+               IF Header-Lines-Skipped < 2
+                   PERFORM 100-Skip-Header-Lines
+               END-IF
+           END-IF
+           .
+       200-Process-One-Line.
+           READ Dump-Listing-File INTO Dump-Line
+               AT END
+                   MOVE 'Y' TO Dump-EOF-Switch
+           END-READ
+           IF NOT Dump-EOF
+               IF Dump-Line NOT = SPACES
+                   PERFORM 210-Parse-Dump-Line
+               END-IF
+           END-IF
+           .
+       210-Parse-Dump-Line.
+           MOVE FUNCTION NUMVAL (Dump-Line (10:4)) TO Line-Byte-Count
+           PERFORM VARYING Hex-Sub FROM 1 BY 1
+                     UNTIL Hex-Sub > Line-Byte-Count
+               COMPUTE Hex-Col = 15 + (Hex-Sub - 1) * 3
+               MOVE Dump-Line (Hex-Col:1)   TO Nibble-Char
+               PERFORM 220-Convert-Nibble
+               MOVE Nibble-Value TO High-Nibble-Value
+               MOVE Dump-Line (Hex-Col + 1:1) TO Nibble-Char
+               PERFORM 220-Convert-Nibble
+               MOVE Nibble-Value TO Low-Nibble-Value
+               COMPUTE Byte-Value =
+                   (High-Nibble-Value * 16) + Low-Nibble-Value
+               MOVE Byte-Value TO Undump-Halfword
+               CALL "CBL_WRITE_FILE"
+                   USING Out-Handle
+                         Out-Offset
+                         1
+                         0
+                         Undump-X
+               END-CALL
+               ADD 1 TO Out-Offset
+               ADD 1 TO Bytes-Written
+           END-PERFORM
+           .
+       220-Convert-Nibble.
+           PERFORM VARYING Nibble-Sub FROM 1 BY 1
+                     UNTIL Nibble-Sub > 16
+                        OR Hex-Digit (Nibble-Sub) = Nibble-Char
+               CONTINUE
+           END-PERFORM
+           COMPUTE Nibble-Value = Nibble-Sub - 1
+           .
