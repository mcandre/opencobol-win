@@ -0,0 +1,78 @@
+      ******************************************************************
+      ** STREAMIOcb.cpy                                                **
+      **                                                                **
+      ** Control block layout for the STREAMIO subroutine.  See the    **
+      ** comment header of STREAMIO.cbl for a full description of each **
+      ** field and of the functions that use it.                       **
+      **                                                                **
+      ** AUTHOR:       GARY L. CUTLER                                  **
+      **               CutlerGL@gmail.com                              **
+      ******************************************************************
+      **  DATE  CHANGE DESCRIPTION                                     **
+      ** ====== ==================================================== **
+      ** GC0609 Initial coding                                        **
+      ** GC0811 Added Streamio-MODE-Append                            **
+      ** GC0812 Added SCB-Checkpoint-File and the checkpoint/resume    **
+      **        functions                                             **
+      ** GC0813 Added SCB-Record-Length and the fixed-length record   **
+      **        functions                                             **
+      ** GC0814 Added SCB-Last-Operation/-Filename/-Return-Code       **
+      **        failure-context snapshot                              **
+      ** GC0815 Added Streamio-FUNC-RENAME and Streamio-FUNC-COPY      **
+      **        and SCB-Dest-Filename                                 **
+      ** GC0816 Added SCB-CRC and the checksum functions               **
+      ** GC0817 Added SCB-Volume-Size-Limit/-Number for auto-roll      **
+      **        scratch-file volumes                                  **
+      ** GC0818 Added SCB-Record-Count/-Expected-Count for delimited  **
+      **        transfer reconciliation                               **
+      ******************************************************************
+       01  Streamio-CB.
+           05 SCB-Handle                        PIC X(4) COMP-X.
+           05 SCB-Mode                          PIC X(1).
+              88 Streamio-MODE-Input            VALUE 'I', 'i'.
+              88 Streamio-MODE-Output           VALUE 'O', 'o'.
+              88 Streamio-MODE-Both             VALUE 'B', 'b'.
+              88 Streamio-MODE-Append           VALUE 'A', 'a'.
+           05 SCB-Function                      PIC X(2).
+              88 Streamio-FUNC-CLOSE            VALUE 'C ', 'c '.
+              88 Streamio-FUNC-COPY             VALUE 'CP', 'cp',
+                                                      'cP', 'Cp'.
+              88 Streamio-FUNC-DELETE           VALUE 'D ', 'd '.
+              88 Streamio-FUNC-OPEN             VALUE 'O ', 'o '.
+              88 Streamio-FUNC-OPEN-Resume      VALUE 'OR', 'or',
+                                                      'oR', 'Or'.
+              88 Streamio-FUNC-READ             VALUE 'R ', 'r '.
+              88 Streamio-FUNC-READ-Delimited   VALUE 'RD', 'rd',
+                                                      'rD', 'Rd'.
+              88 Streamio-FUNC-READ-Fixed       VALUE 'RF', 'rf',
+                                                      'rF', 'Rf'.
+              88 Streamio-FUNC-RENAME           VALUE 'RN', 'rn',
+                                                      'rN', 'Rn'.
+              88 Streamio-FUNC-CRC-RESET        VALUE 'XR', 'xr',
+                                                      'xR', 'Xr'.
+              88 Streamio-FUNC-CRC-GET          VALUE 'XG', 'xg',
+                                                      'xG', 'Xg'.
+              88 Streamio-FUNC-WRITE            VALUE 'W ', 'w '.
+              88 Streamio-FUNC-WRITE-Delimited  VALUE 'WD', 'wd',
+                                                      'wD', 'Wd'.
+              88 Streamio-FUNC-WRITE-Fixed      VALUE 'WF', 'wf',
+                                                      'wF', 'Wf'.
+           05 SCB-Delimiter-Mode                PIC X(1).
+              88 Streamio-DELIM-Unix            VALUE 'U', 'u'.
+              88 Streamio-DELIM-Windows         VALUE 'W', 'w'.
+           05 SCB-Offset                        PIC X(8) COMP-X.
+           05 SCB-Error-Routine                 USAGE
+                                                 PROGRAM-POINTER.
+           05 SCB-Return-Code                   USAGE BINARY-LONG.
+           05 SCB-Filename                      PIC X(256).
+           05 SCB-Dest-Filename                 PIC X(256).
+           05 SCB-Checkpoint-File               PIC X(256).
+           05 SCB-Record-Length                 USAGE BINARY-LONG.
+           05 SCB-CRC                           USAGE BINARY-LONG.
+           05 SCB-Volume-Size-Limit             USAGE BINARY-LONG.
+           05 SCB-Volume-Number                 USAGE BINARY-LONG.
+           05 SCB-Record-Count                  USAGE BINARY-LONG.
+           05 SCB-Expected-Count                USAGE BINARY-LONG.
+           05 SCB-Last-Operation                PIC X(2).
+           05 SCB-Last-Filename                 PIC X(256).
+           05 SCB-Last-Return-Code              USAGE BINARY-LONG.
