@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLORPICK.
+      *****************************************************************
+      ** This is an interactive maintenance screen that lets an      **
+      ** operator pick the foreground/background color and video     **
+      ** attributes (highlight, blink, reverse-video) to be used for **
+      ** a named screen element, previews the combination live, and  **
+      ** appends the choice as one row to the color-parameters file  **
+      ** "COLORPARM.DAT".  Programs that build their own SCREEN      **
+      ** SECTION displays (see colors.cbl) can read that file to     **
+      ** pick up shop-approved color schemes instead of hard-coding  **
+      ** color numbers.                                               **
+      **                                                             **
+      ** For each element saved, the matching BACKGROUND-COLOR /     **
+      ** FOREGROUND-COLOR / HIGHLIGHT / BLINK / REVERSE-VIDEO clause  **
+      ** text is also displayed, ready to paste directly into a new  **
+      ** data-entry screen's SCREEN SECTION.                          **
+      **                                                             **
+      ** Enter a blank element name to end the maintenance session.  **
+      **                                                             **
+      ** AUTHOR:       GARY L. CUTLER                                **
+      **               CutlerGL@gmail.com                            **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                   **
+      ** ====== ==================================================== **
+      ** GC0825 Initial coding                                       **
+      ** GC0903 Display the generated SCREEN SECTION clause text for **
+      **        each saved element                                   **
+      ** GC0909 Load the existing COLORPARM.DAT and OPEN EXTEND it   **
+      **        instead of OPEN OUTPUT, so a maintenance session no  **
+      **        longer erases every previously-saved element;        **
+      **        widened the entry-field columns so the Blink label's **
+      **        trailing colon is no longer overwritten              **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Color-Parm-File ASSIGN TO "COLORPARM.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Color-Parm-File.
+       01  Color-Parm-Record               PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       COPY screenio.
+
+       01  File-Details.
+           05 FD-File-Size              PIC X(8) COMP-X.
+           05 FD-File-Date.
+              10 FD-File-Day            PIC X COMP-X.
+              10 FD-File-Month          PIC X COMP-X.
+              10 FD-File-Year           PIC X(2) COMP-X.
+           05 FD-File-Time.
+              10 FD-File-Hours          PIC X COMP-X.
+              10 FD-File-Minutes        PIC X COMP-X.
+              10 FD-File-Seconds        PIC X COMP-X.
+              10 FD-File-Hundredths     PIC X COMP-X.
+
+       01  Color-Parm-Line.
+           05 CPL-Element                 PIC X(20).
+           05 FILLER                      PIC X VALUE ','.
+           05 CPL-Foreground              PIC 9.
+           05 FILLER                      PIC X VALUE ','.
+           05 CPL-Background               PIC 9.
+           05 FILLER                      PIC X VALUE ','.
+           05 CPL-Highlight               PIC X.
+           05 FILLER                      PIC X VALUE ','.
+           05 CPL-Blink                   PIC X.
+           05 FILLER                      PIC X VALUE ','.
+           05 CPL-Reverse                 PIC X.
+
+       01  Colorpick-Element               PIC X(20) VALUE SPACES.
+           88 Colorpick-Done               VALUE SPACES.
+
+       01  Colorpick-FG                   PIC 9 VALUE COB-COLOR-WHITE.
+
+       01  Colorpick-BG                   PIC 9 VALUE COB-COLOR-BLACK.
+
+       01  Colorpick-Highlight            PIC X VALUE 'N'.
+
+       01  Colorpick-Blink                PIC X VALUE 'N'.
+
+       01  Colorpick-Reverse              PIC X VALUE 'N'.
+
+       01  Colorpick-Entry-Valid-Switch    PIC X VALUE 'N'.
+           88 Colorpick-Entry-Valid        VALUE 'Y'.
+
+       01  Colorpick-Preview-Text         PIC X(20) VALUE
+                                          'SAMPLE TEXT'.
+
+       01  Color-Names.
+           05 FILLER                      PIC X(72) VALUE
+              'BLACK    BLUE     GREEN    CYAN     RED      MAGENTA  '
+           & 'YELLOW   WHITE    '.
+       01  Color-Name-Table REDEFINES Color-Names.
+           05 Color-Name                  OCCURS 8 TIMES PIC X(9).
+
+       01  Colorpick-Clause-Text          PIC X(96).
+       01  Colorpick-Clause-Ptr           PIC 9(3).
+
+       SCREEN SECTION.
+       01  Colorpick-Screen  BACKGROUND-COLOR COB-COLOR-BLACK
+                              FOREGROUND-COLOR COB-COLOR-WHITE.
+           05 LINE 01 COLUMN 01
+                  VALUE 'COLOR PICKER MAINTENANCE'.
+           05 LINE 03 COLUMN 01
+                  VALUE 'Element name (blank to quit)...: '.
+           05 LINE 03 COLUMN 37 PIC X(20) USING Colorpick-Element.
+           05 LINE 05 COLUMN 01
+                  VALUE 'Foreground color (0-7)..........: '.
+           05 LINE 05 COLUMN 37 PIC 9    USING Colorpick-FG.
+           05 LINE 06 COLUMN 01
+                  VALUE 'Background color (0-7)..........: '.
+           05 LINE 06 COLUMN 37 PIC 9    USING Colorpick-BG.
+           05 LINE 07 COLUMN 01
+                  VALUE 'Highlight (Y/N)..................: '.
+           05 LINE 07 COLUMN 37 PIC X    USING Colorpick-Highlight.
+           05 LINE 08 COLUMN 01
+                  VALUE 'Blink (Y/N).......................: '.
+           05 LINE 08 COLUMN 37 PIC X    USING Colorpick-Blink.
+           05 LINE 09 COLUMN 01
+                  VALUE 'Reverse video (Y/N)..............: '.
+           05 LINE 09 COLUMN 37 PIC X    USING Colorpick-Reverse.
+
+           05 LINE 11 COLUMN 01 VALUE 'Preview:'.
+           05 LINE 12 COLUMN 01 PIC X(20) FROM Colorpick-Preview-Text
+                  BACKGROUND-COLOR Colorpick-BG
+                  FOREGROUND-COLOR Colorpick-FG.
+           05 LINE 13 COLUMN 01 PIC X(20) FROM Colorpick-Preview-Text
+                  HIGHLIGHT
+                  BACKGROUND-COLOR Colorpick-BG
+                  FOREGROUND-COLOR Colorpick-FG.
+           05 LINE 14 COLUMN 01 PIC X(20) FROM Colorpick-Preview-Text
+                  REVERSE-VIDEO
+                  BACKGROUND-COLOR Colorpick-BG
+                  FOREGROUND-COLOR Colorpick-FG.
+           05 LINE 15 COLUMN 01 PIC X(20) FROM Colorpick-Preview-Text
+                  BLINK HIGHLIGHT REVERSE-VIDEO
+                  BACKGROUND-COLOR Colorpick-BG
+                  FOREGROUND-COLOR Colorpick-FG.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 010-Open-Parm-File
+           PERFORM 100-Maintain-One-Element
+               UNTIL Colorpick-Done
+           CLOSE Color-Parm-File
+           STOP RUN
+           .
+       010-Open-Parm-File.
+           CALL "CBL_CHECK_FILE_EXIST"
+               USING "COLORPARM.DAT"
+                     File-Details
+           END-CALL
+           IF RETURN-CODE = 0
+               OPEN EXTEND Color-Parm-File
+           ELSE
+               OPEN OUTPUT Color-Parm-File
+           END-IF
+           .
+       100-Maintain-One-Element.
+           MOVE 'N' TO Colorpick-Entry-Valid-Switch
+           PERFORM 110-Get-Entry
+               UNTIL Colorpick-Entry-Valid
+           IF NOT Colorpick-Done
+               PERFORM 200-Save-Entry
+               PERFORM 210-Build-Clause-Text
+           END-IF
+           .
+       110-Get-Entry.
+           DISPLAY Colorpick-Screen
+           ACCEPT Colorpick-Screen
+           IF Colorpick-Done
+               MOVE 'Y' TO Colorpick-Entry-Valid-Switch
+           ELSE
+               IF Colorpick-FG NOT > 7
+               AND Colorpick-BG NOT > 7
+                   MOVE 'Y' TO Colorpick-Entry-Valid-Switch
+               ELSE
+                   DISPLAY 'Color codes must be 0-7 - re-enter'
+                       UPON SYSERR
+               END-IF
+           END-IF
+           .
+       200-Save-Entry.
+           MOVE Colorpick-Element          TO CPL-Element
+           MOVE Colorpick-FG                TO CPL-Foreground
+           MOVE Colorpick-BG               TO CPL-Background
+           MOVE Colorpick-Highlight        TO CPL-Highlight
+           MOVE Colorpick-Blink            TO CPL-Blink
+           MOVE Colorpick-Reverse          TO CPL-Reverse
+           MOVE Color-Parm-Line            TO Color-Parm-Record
+           WRITE Color-Parm-Record
+           .
+       210-Build-Clause-Text.
+           MOVE SPACES TO Colorpick-Clause-Text
+           MOVE 1 TO Colorpick-Clause-Ptr
+           STRING 'BACKGROUND-COLOR COB-COLOR-' DELIMITED BY SIZE
+                  FUNCTION TRIM(Color-Name(Colorpick-BG + 1))
+                      DELIMITED BY SIZE
+                  ' FOREGROUND-COLOR COB-COLOR-' DELIMITED BY SIZE
+                  FUNCTION TRIM(Color-Name(Colorpick-FG + 1))
+                      DELIMITED BY SIZE
+               INTO Colorpick-Clause-Text
+               WITH POINTER Colorpick-Clause-Ptr
+           END-STRING
+           IF Colorpick-Highlight = 'Y' OR 'y'
+               STRING ' HIGHLIGHT' DELIMITED BY SIZE
+                   INTO Colorpick-Clause-Text
+                   WITH POINTER Colorpick-Clause-Ptr
+               END-STRING
+           END-IF
+           IF Colorpick-Blink = 'Y' OR 'y'
+               STRING ' BLINK' DELIMITED BY SIZE
+                   INTO Colorpick-Clause-Text
+                   WITH POINTER Colorpick-Clause-Ptr
+               END-STRING
+           END-IF
+           IF Colorpick-Reverse = 'Y' OR 'y'
+               STRING ' REVERSE-VIDEO' DELIMITED BY SIZE
+                   INTO Colorpick-Clause-Text
+                   WITH POINTER Colorpick-Clause-Ptr
+               END-STRING
+           END-IF
+           DISPLAY 'Paste this into the element''s screen entry:'
+               UPON SYSOUT
+           DISPLAY FUNCTION TRIM(Colorpick-Clause-Text) UPON SYSOUT
+           .
