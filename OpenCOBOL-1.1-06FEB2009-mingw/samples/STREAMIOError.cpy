@@ -0,0 +1,33 @@
+      ******************************************************************
+      ** STREAMIOError.cpy                                             **
+      **                                                                **
+      ** Default STREAMIO error-handling routine.  COPY this into the  **
+      ** PROCEDURE DIVISION of any program that wants a ready-made      **
+      ** SCB-Error-Routine target - register it with:                  **
+      **                                                                **
+      **    SET SCB-Error-Routine TO ENTRY "STREAMIO-Default-Error"     **
+      **                                                                **
+      ** This default handler simply displays the failure context that **
+      ** STREAMIO freezes into the control block just before it fires  **
+      ** (see SCB-Last-Operation / SCB-Last-Filename /                 **
+      ** SCB-Last-Return-Code in STREAMIOcb.cpy) and stops the run.     **
+      **                                                                **
+      ** AUTHOR:       GARY L. CUTLER                                  **
+      **               CutlerGL@gmail.com                              **
+      ******************************************************************
+      **  DATE  CHANGE DESCRIPTION                                     **
+      ** ====== ==================================================== **
+      ** GC0609 Initial coding                                        **
+      ** GC0814 Report SCB-Last-Operation/-Filename/-Return-Code       **
+      ******************************************************************
+       STREAMIO-Default-Error.
+           ENTRY "STREAMIO-Default-Error" USING Streamio-CB.
+           DISPLAY "STREAMIO: fatal error detected" UPON SYSERR
+           DISPLAY "  Operation.....: " SCB-Last-Operation
+               UPON SYSERR
+           DISPLAY "  Filename......: "
+               TRIM(SCB-Last-Filename, TRAILING) UPON SYSERR
+           DISPLAY "  Return-Code...: " SCB-Last-Return-Code
+               UPON SYSERR
+           GOBACK
+           .
