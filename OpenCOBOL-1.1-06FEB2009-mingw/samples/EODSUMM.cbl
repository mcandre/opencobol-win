@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODSUMM.
+      *****************************************************************
+      ** This is an end-of-day operator console summary report.  It  **
+      ** reads today's entries out of the shop-wide "AUDITLOG.LOG"   **
+      ** trail (see AUDITLOG.cbl) and consolidates them into one     **
+      ** printed report, "EODSUMM.RPT", showing the count and        **
+      ** success/failure breakdown of every source that logged       **
+      ** activity today - WINSYSTEM commands, STREAMIO operations,   **
+      ** JOBDRV steps, and so on.  COBDUMP dumps are reported as a   **
+      ** simple triggered-count, since a dump has no pass/fail       **
+      ** outcome of its own (COBDUMP logs the dumped byte count in   **
+      ** the same field other sources use for a return code).        **
+      **                                                             **
+      ** Run this once, at the end of the batch day, after every     **
+      ** other job has finished logging to AUDITLOG.  If AUDITLOG.LOG **
+      ** does not exist yet (e.g. the first run before anything has   **
+      ** ever logged an entry), the report simply shows zero activity **
+      ** instead of failing.                                          **
+      **                                                             **
+      ** AUTHOR:       GARY L. CUTLER                                **
+      **               CutlerGL@gmail.com                            **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                   **
+      ** ====== ==================================================== **
+      ** GC0831 Initial coding                                       **
+      ** GC0904 Guard the AUDITLOG.LOG open with CBL_CHECK_FILE_EXIST **
+      **        so a missing file produces a zero-activity report    **
+      **        instead of an abend                                  **
+      ** GC0909 Skip (and log) any source beyond the 20-entry table   **
+      **        limit instead of tallying into a zero subscript;      **
+      **        moved the Audit-Line record layout to the shared      **
+      **        AUDITLOGrec.cpy copybook, so it can't drift out of    **
+      **        sync with AUDITLOG.cbl's own copy                     **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Audit-File ASSIGN TO "AUDITLOG.LOG"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT Report-File ASSIGN TO "EODSUMM.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Audit-File.
+       01  Audit-Record                  PIC X(200).
+
+       FD  Report-File.
+       01  Report-Record                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  File-Details.
+           05 FD-File-Size              PIC X(8) COMP-X.
+           05 FD-File-Date.
+              10 FD-File-Day            PIC X COMP-X.
+              10 FD-File-Month          PIC X COMP-X.
+              10 FD-File-Year           PIC X(2) COMP-X.
+           05 FD-File-Time.
+              10 FD-File-Hours          PIC X COMP-X.
+              10 FD-File-Minutes        PIC X COMP-X.
+              10 FD-File-Seconds        PIC X COMP-X.
+              10 FD-File-Hundredths     PIC X COMP-X.
+
+       COPY AUDITLOGrec.
+
+       01  Audit-EOF-Switch               PIC X VALUE 'N'.
+           88 Audit-EOF                   VALUE 'Y'.
+
+       01  Today-Fields.
+           05 TD-Year                   PIC 9(4).
+           05 TD-Month                  PIC 9(2).
+           05 TD-Day                    PIC 9(2).
+           05 FILLER                    PIC X(13).
+
+       01  Today-Text                     PIC X(10).
+
+       01  Source-Table.
+           05 Source-Entry               OCCURS 20 TIMES.
+              10 SRC-Name                PIC X(8).
+              10 SRC-Total               PIC 9(6) VALUE 0.
+              10 SRC-Success             PIC 9(6) VALUE 0.
+              10 SRC-Failure             PIC 9(6) VALUE 0.
+
+       01  Source-Count                   PIC 9(3) VALUE 0.
+       01  Source-Sub                     PIC 9(3).
+       01  Matched-Sub                    PIC 9(3).
+
+       01  Grand-Total                    PIC 9(6) VALUE 0.
+
+       01  Report-Line                    PIC X(132).
+
+       01  Report-Detail-Line.
+           05 RD-Name                    PIC X(10).
+           05 FILLER                     PIC X VALUE SPACE.
+           05 RD-Total                   PIC ZZZ,ZZ9.
+           05 FILLER                     PIC X VALUE SPACE.
+           05 RD-Success                 PIC ZZZ,ZZ9.
+           05 FILLER                     PIC X VALUE SPACE.
+           05 RD-Failure                 PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 010-Get-Today
+           OPEN OUTPUT Report-File
+           PERFORM 020-Process-Audit-Log
+           PERFORM 900-Write-Report
+           CLOSE Report-File
+           STOP RUN
+           .
+       010-Get-Today.
+           MOVE FUNCTION CURRENT-DATE TO Today-Fields
+           STRING TD-Year "-" TD-Month "-" TD-Day
+               INTO Today-Text
+           END-STRING
+           .
+       020-Process-Audit-Log.
+           CALL "CBL_CHECK_FILE_EXIST"
+               USING "AUDITLOG.LOG"
+                     File-Details
+           END-CALL
+           IF RETURN-CODE = 0
+               OPEN INPUT Audit-File
+               MOVE 'N' TO Audit-EOF-Switch
+               PERFORM 100-Process-One-Entry
+                   UNTIL Audit-EOF
+               CLOSE Audit-File
+           END-IF
+           .
+       100-Process-One-Entry.
+           READ Audit-File INTO Audit-Line
+               AT END
+                   MOVE 'Y' TO Audit-EOF-Switch
+           END-READ
+           IF NOT Audit-EOF
+               IF Audit-Line NOT = SPACES
+               AND AL-Timestamp (1:10) = Today-Text
+                   PERFORM 110-Tally-One-Entry
+               END-IF
+           END-IF
+           .
+       110-Tally-One-Entry.
+           PERFORM 120-Find-Or-Add-Source
+           IF Matched-Sub = 0
+               DISPLAY 'EODSUMM: source table full - dropping entry '
+                   'for ' AL-Source UPON SYSERR
+           ELSE
+               ADD 1 TO SRC-Total (Matched-Sub)
+               ADD 1 TO Grand-Total
+               IF AL-Return-Code = 0
+                   ADD 1 TO SRC-Success (Matched-Sub)
+               ELSE
+                   ADD 1 TO SRC-Failure (Matched-Sub)
+               END-IF
+           END-IF
+           .
+       120-Find-Or-Add-Source.
+           MOVE 0 TO Matched-Sub
+           PERFORM VARYING Source-Sub FROM 1 BY 1
+                     UNTIL Source-Sub > Source-Count
+               IF SRC-Name (Source-Sub) = AL-Source
+                   MOVE Source-Sub TO Matched-Sub
+               END-IF
+           END-PERFORM
+           IF Matched-Sub = 0
+           AND Source-Count < 20
+               ADD 1 TO Source-Count
+               MOVE AL-Source TO SRC-Name (Source-Count)
+               MOVE Source-Count TO Matched-Sub
+           END-IF
+           .
+       900-Write-Report.
+           STRING "End-of-day operator summary for "
+                  Today-Text
+               DELIMITED BY SIZE INTO Report-Line
+           END-STRING
+           WRITE Report-Record FROM Report-Line
+           MOVE SPACES TO Report-Line
+           WRITE Report-Record FROM Report-Line
+           MOVE "Source     Total   Success   Failure"
+               TO Report-Line
+           WRITE Report-Record FROM Report-Line
+           MOVE "---------- ------- ------- -------"
+               TO Report-Line
+           WRITE Report-Record FROM Report-Line
+           PERFORM VARYING Source-Sub FROM 1 BY 1
+                     UNTIL Source-Sub > Source-Count
+               PERFORM 910-Write-One-Source-Line
+           END-PERFORM
+           MOVE SPACES TO Report-Line
+           WRITE Report-Record FROM Report-Line
+           STRING "Total audit entries today: " Grand-Total
+               DELIMITED BY SIZE INTO Report-Line
+           END-STRING
+           WRITE Report-Record FROM Report-Line
+           .
+       910-Write-One-Source-Line.
+           MOVE SRC-Name (Source-Sub) TO RD-Name
+           MOVE SRC-Total (Source-Sub) TO RD-Total
+           IF SRC-Name (Source-Sub) = "COBDUMP"
+               MOVE ZEROES TO RD-Success
+               MOVE ZEROES TO RD-Failure
+               STRING RD-Name " " RD-Total
+                      "  (dumps triggered - no pass/fail outcome)"
+                   DELIMITED BY SIZE INTO Report-Line
+               END-STRING
+           ELSE
+               MOVE SRC-Success (Source-Sub) TO RD-Success
+               MOVE SRC-Failure (Source-Sub) TO RD-Failure
+               MOVE Report-Detail-Line TO Report-Line
+           END-IF
+           WRITE Report-Record FROM Report-Line
+           .
