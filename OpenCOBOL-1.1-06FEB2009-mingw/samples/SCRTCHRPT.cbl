@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCRTCHRPT.
+      *****************************************************************
+      ** This is a housekeeping inventory report for the scratch      **
+      ** files that STREAMIO auto-generates whenever it is CALLed     **
+      ** with a blank (or leading-dot) SCB-Filename (see STREAMIO.cbl **
+      ** paragraph 060-Identify-TEMP).  Those files are always named  **
+      ** "STREAMIO-nnnnnnnn.dat" and left in the TEMP directory, so   **
+      ** nothing ever removes them on its own.                        **
+      **                                                               **
+      ** SCRTCHRPT locates every such file in TEMP and writes one     **
+      ** line per file to "SCRTCHRPT.RPT" showing its size and age in **
+      ** days, flagging any file older than Retention-Days, below, as **
+      ** safe to purge.  SCRTCHRPT only reports - it never deletes a  **
+      ** scratch file itself; actually removing anything it flags is  **
+      ** left to the operator (or a separate cleanup step) to decide. **
+      ** To change the retention period, adjust Retention-Days and    **
+      ** recompile.                                                   **
+      **                                                               **
+      ** AUTHOR:       GARY L. CUTLER                                 **
+      **               CutlerGL@gmail.com                             **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                    **
+      ** ====== ==================================================== **
+      ** GC0827 Initial coding                                        **
+      ** GC0909 Rescoped to a list-only report - SCRTCHRPT no longer  **
+      **        deletes aged-out scratch files itself, only flags     **
+      **        them as safe to purge, matching the original request  **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Scratch-List-File ASSIGN TO "SCRTCHLS.TMP"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT Report-File ASSIGN TO "SCRTCHRPT.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Scratch-List-File.
+       01  Scratch-List-Record            PIC X(256).
+
+       FD  Report-File.
+       01  Report-Record                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  File-Details.
+           05 FD-File-Size              PIC X(8) COMP-X.
+           05 FD-File-Date.
+              10 FD-File-Day            PIC X COMP-X.
+              10 FD-File-Month          PIC X COMP-X.
+              10 FD-File-Year           PIC X(2) COMP-X.
+           05 FD-File-Time.
+              10 FD-File-Hours          PIC X COMP-X.
+              10 FD-File-Minutes        PIC X COMP-X.
+              10 FD-File-Seconds        PIC X COMP-X.
+              10 FD-File-Hundredths     PIC X COMP-X.
+
+       01  Env-TEMP                       PIC X(256).
+       01  Slash                          PIC X(1).
+       01  Dir-Command                    PIC X(256).
+       01  Full-Path                      PIC X(256).
+
+       01  Scratch-List-EOF-Switch        PIC X VALUE 'N'.
+           88 Scratch-List-EOF            VALUE 'Y'.
+
+       01  Retention-Days                 PIC 9(3) VALUE 7.
+
+       01  Today-Fields.
+           05 TD-Year                   PIC 9(4).
+           05 TD-Month                  PIC 9(2).
+           05 TD-Day                    PIC 9(2).
+           05 FILLER                    PIC X(13).
+
+       01  Today-Ordinal-Day              USAGE BINARY-LONG.
+       01  File-Ordinal-Day               USAGE BINARY-LONG.
+       01  File-Age-Days                  USAGE BINARY-LONG.
+       01  File-Size-Number               USAGE BINARY-LONG.
+
+       01  File-Count                     USAGE BINARY-LONG VALUE 0.
+       01  File-Total-Bytes               USAGE BINARY-LONG VALUE 0.
+       01  Purge-Candidate-Count          USAGE BINARY-LONG VALUE 0.
+
+       01  Report-Line.
+           05 RL-Filename                PIC X(30).
+           05 FILLER                     PIC X VALUE SPACE.
+           05 RL-Size                    PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                     PIC X VALUE SPACE.
+           05 RL-Age                     PIC ZZ9.
+           05 FILLER                     PIC X VALUE SPACE.
+           05 RL-Action                  PIC X(20).
+
+       01  Totals-Line.
+           05 FILLER                     PIC X(20) VALUE
+                  'Files inventoried: '.
+           05 TL-File-Count              PIC ZZ,ZZ9.
+           05 FILLER                     PIC X(20) VALUE
+                  '  Total bytes: '.
+           05 TL-Total-Bytes             PIC Z,ZZZ,ZZZ,ZZ9.
+           05 FILLER                     PIC X(20) VALUE
+                  '  Safe to purge: '.
+           05 TL-Purge-Candidate-Count   PIC ZZ,ZZ9.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 010-Identify-TEMP
+           PERFORM 020-Get-Today
+           PERFORM 030-Build-Scratch-List
+           OPEN OUTPUT Report-File
+           OPEN INPUT Scratch-List-File
+           PERFORM 200-Process-One-File
+               UNTIL Scratch-List-EOF
+           CLOSE Scratch-List-File
+           PERFORM 900-Write-Totals
+           CLOSE Report-File
+           CALL "CBL_DELETE_FILE" USING "SCRTCHLS.TMP"
+           END-CALL
+           STOP RUN
+           .
+       010-Identify-TEMP.
+           ACCEPT Env-TEMP FROM ENVIRONMENT "TEMP"
+           EVALUATE TRUE
+               WHEN Env-TEMP (1:1) = "/"
+                   MOVE "/"    TO Slash
+               WHEN Env-TEMP (2:1) = ":"
+                   MOVE "\"    TO Slash
+               WHEN OTHER
+                   MOVE "/tmp" TO Env-TEMP
+                   MOVE "/"    TO Slash
+           END-EVALUATE
+           .
+       020-Get-Today.
+           MOVE FUNCTION CURRENT-DATE TO Today-Fields
+           COMPUTE Today-Ordinal-Day =
+               TD-Year * 372 + TD-Month * 31 + TD-Day
+           .
+       030-Build-Scratch-List.
+           STRING "dir /B "
+                  QUOTE
+                  TRIM(Env-TEMP, TRAILING)
+                  Slash
+                  "STREAMIO-*.dat"
+                  QUOTE
+                  " > SCRTCHLS.TMP 2>NUL"
+                  INTO Dir-Command
+           END-STRING
+           CALL "WINSYSTEM" USING Dir-Command
+           END-CALL
+           .
+       200-Process-One-File.
+           READ Scratch-List-File INTO Scratch-List-Record
+               AT END
+                   MOVE 'Y' TO Scratch-List-EOF-Switch
+           END-READ
+           IF NOT Scratch-List-EOF
+               IF Scratch-List-Record NOT = SPACES
+               AND Scratch-List-Record (1:14) NOT = "File Not Found"
+                   PERFORM 210-Report-One-File
+               END-IF
+           END-IF
+           .
+       210-Report-One-File.
+           STRING TRIM(Env-TEMP, TRAILING)
+                  Slash
+                  TRIM(Scratch-List-Record, TRAILING)
+                  INTO Full-Path
+           END-STRING
+           CALL "CBL_CHECK_FILE_EXIST"
+               USING Full-Path
+                     File-Details
+           END-CALL
+           IF RETURN-CODE = 0
+               ADD 1 TO File-Count
+               MOVE FD-File-Size TO File-Size-Number
+               ADD File-Size-Number TO File-Total-Bytes
+               COMPUTE File-Ordinal-Day =
+                   (1980 + FD-File-Year) * 372
+                       + FD-File-Month * 31 + FD-File-Day
+               COMPUTE File-Age-Days =
+                   Today-Ordinal-Day - File-Ordinal-Day
+               MOVE TRIM(Scratch-List-Record, TRAILING)
+                   TO RL-Filename
+               MOVE File-Size-Number TO RL-Size
+               MOVE File-Age-Days    TO RL-Age
+               IF File-Age-Days > Retention-Days
+                   ADD 1 TO Purge-Candidate-Count
+                   MOVE 'SAFE TO PURGE' TO RL-Action
+               ELSE
+                   MOVE 'RETAINED' TO RL-Action
+               END-IF
+               WRITE Report-Record FROM Report-Line
+           END-IF
+           .
+       900-Write-Totals.
+           MOVE File-Count      TO TL-File-Count
+           MOVE File-Total-Bytes TO TL-Total-Bytes
+           MOVE Purge-Candidate-Count TO TL-Purge-Candidate-Count
+           WRITE Report-Record FROM Totals-Line
+           .
