@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AUDITLOG.
+      *****************************************************************
+      ** This is an OpenCOBOL subroutine that appends a single,      **
+      ** timestamped line to the shop-wide audit trail file          **
+      ** "AUDITLOG.LOG", so that other subroutines have one common   **
+      ** place to record what they did and how it turned out.  To    **
+      ** use this subroutine, simply CALL it as follows:              **
+      **                                                             **
+      ** CALL "AUDITLOG" USING <source>                               **
+      **                       <detail>                               **
+      **                       <return-code>                          **
+      **                                                             **
+      ** <source> is an 8-character (or less) tag identifying the    **
+      ** caller (e.g. the calling program's PROGRAM-ID) and is       **
+      ** written left-justified, padded with spaces.                 **
+      **                                                             **
+      ** <detail> is a free-form description of what was done (e.g.  **
+      ** the command that was run, or the operation/filename that    **
+      ** failed).                                                    **
+      **                                                             **
+      ** <return-code> is the numeric outcome associated with        **
+      ** <detail> (a shell exit status, a STREAMIO SCB-Return-Code,  **
+      ** etc.)                                                       **
+      **                                                             **
+      ** >>> Note that the subroutine name MUST be specified in  <<< **
+      ** >>> UPPERCASE                                           <<< **
+      **                                                             **
+      ** AUTHOR:       GARY L. CUTLER                                **
+      **               CutlerGL@gmail.com                            **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                   **
+      ** ====== ==================================================== **
+      ** GC0821 Initial coding                                       **
+      ** GC0909 Moved the Audit-Line record layout out to the new     **
+      **        AUDITLOGrec.cpy copybook, shared with EODSUMM.cbl     **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Audit-File ASSIGN TO "AUDITLOG.LOG"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Audit-File.
+       01  Audit-Record                  PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  File-Details.
+           05 FD-File-Size              PIC X(8) COMP-X.
+           05 FD-File-Date.
+              10 FD-File-Day            PIC X COMP-X.
+              10 FD-File-Month          PIC X COMP-X.
+              10 FD-File-Year           PIC X(2) COMP-X.
+           05 FD-File-Time.
+              10 FD-File-Hours          PIC X COMP-X.
+              10 FD-File-Minutes        PIC X COMP-X.
+              10 FD-File-Seconds        PIC X COMP-X.
+              10 FD-File-Hundredths     PIC X COMP-X.
+
+       COPY AUDITLOGrec.
+
+       01  Timestamp-Fields.
+           05 TF-Date.
+              10 TF-Year                PIC 9(4).
+              10 TF-Month               PIC 9(2).
+              10 TF-Day                 PIC 9(2).
+           05 TF-Time.
+              10 TF-Hours               PIC 9(2).
+              10 TF-Minutes             PIC 9(2).
+              10 TF-Seconds             PIC 9(2).
+              10 FILLER                 PIC 9(2).
+           05 TF-Offset                 PIC X(9).
+
+       LINKAGE SECTION.
+       01  Audit-Source                 PIC X(8).
+
+       01  Audit-Detail                 PIC X ANY LENGTH.
+
+       01  Audit-Return-Code            USAGE BINARY-LONG.
+
+       PROCEDURE DIVISION USING Audit-Source, Audit-Detail,
+                                 Audit-Return-Code.
+       000-AUDITLOG.
+           MOVE FUNCTION CURRENT-DATE TO Timestamp-Fields
+           STRING TF-Year "-" TF-Month "-" TF-Day "T"
+                  TF-Hours ":" TF-Minutes ":" TF-Seconds
+                  INTO AL-Timestamp
+           END-STRING
+           MOVE Audit-Source            TO AL-Source
+           MOVE Audit-Return-Code       TO AL-Return-Code
+           MOVE Audit-Detail            TO AL-Detail
+           CALL "CBL_CHECK_FILE_EXIST"
+               USING "AUDITLOG.LOG"
+                     File-Details
+           END-CALL
+           IF RETURN-CODE = 0
+               OPEN EXTEND Audit-File
+           ELSE
+               OPEN OUTPUT Audit-File
+           END-IF
+           MOVE Audit-Line TO Audit-Record
+           WRITE Audit-Record
+           CLOSE Audit-File
+           GOBACK
+           .
