@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INBOUND.
+      *****************************************************************
+      ** This is an inbound vendor file-drop watcher.  It scans the  **
+      ** directory named by the "INBOUND" environment variable (or   **
+      ** "/inbound" if that variable is not set) for files that have **
+      ** not already appeared in "INBOUND.MFT", the manifest this    **
+      ** program maintains of every vendor file it has ever seen.    **
+      **                                                             **
+      ** Each new file is opened for input through STREAMIO (proving **
+      ** it is actually accessible before it is handed off to a      **
+      ** downstream job step that knows how to parse its content)    **
+      ** and closed again, then a manifest line is written recording **
+      ** the filename, its size, its arrival timestamp (the file's   **
+      ** own timestamp, as reported by the operating system), the    **
+      ** timestamp this program processed it, and the outcome of the **
+      ** STREAMIO open.  Re-running INBOUND is safe - a file already **
+      ** listed in the manifest is left alone.                       **
+      **                                                             **
+      ** AUTHOR:       GARY L. CUTLER                                **
+      **               CutlerGL@gmail.com                            **
+      *****************************************************************
+      **  DATE  CHANGE DESCRIPTION                                   **
+      ** ====== ==================================================== **
+      ** GC0830 Initial coding                                       **
+      ** GC0909 Capture the STREAMIO open outcome into Ingest-Return- **
+      **        Code before the follow-on CLOSE call, and log that    **
+      **        instead of SCB-Return-Code, which the CLOSE call      **
+      **        overwrites                                            **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Dir-List-File ASSIGN TO "INBOUND.DIR"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT Manifest-File ASSIGN TO "INBOUND.MFT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Dir-List-File.
+       01  Dir-List-Record                PIC X(256).
+
+       FD  Manifest-File.
+       01  Manifest-Record                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY STREAMIOcb.
+
+       01  File-Details.
+           05 FD-File-Size              PIC X(8) COMP-X.
+           05 FD-File-Date.
+              10 FD-File-Day            PIC X COMP-X.
+              10 FD-File-Month          PIC X COMP-X.
+              10 FD-File-Year           PIC X(2) COMP-X.
+           05 FD-File-Time.
+              10 FD-File-Hours          PIC X COMP-X.
+              10 FD-File-Minutes        PIC X COMP-X.
+              10 FD-File-Seconds        PIC X COMP-X.
+              10 FD-File-Hundredths     PIC X COMP-X.
+
+       01  Env-Inbound                    PIC X(256).
+       01  Slash                          PIC X(1).
+       01  Dir-Command                    PIC X(256).
+       01  Full-Path                      PIC X(256).
+
+       01  Dir-List-EOF-Switch            PIC X VALUE 'N'.
+           88 Dir-List-EOF                VALUE 'Y'.
+
+       01  Manifest-EOF-Switch            PIC X VALUE 'N'.
+           88 Manifest-EOF                VALUE 'Y'.
+
+       01  Manifest-Line.
+           05 MR-Filename                PIC X(40).
+           05 FILLER                     PIC X VALUE SPACE.
+           05 MR-Size                    PIC Z(9)9.
+           05 FILLER                     PIC X VALUE SPACE.
+           05 MR-Arrival                 PIC X(19).
+           05 FILLER                     PIC X VALUE SPACE.
+           05 MR-Processed               PIC X(19).
+           05 FILLER                     PIC X VALUE SPACE.
+           05 MR-Status                  PIC X(16).
+
+       01  Known-Filename-Table.
+           05 Known-Filename             OCCURS 500 TIMES PIC X(40).
+       01  Known-Filename-Count           PIC 9(4) VALUE 0.
+       01  Known-Sub                      PIC 9(4).
+
+       01  Found-Switch                   PIC X VALUE 'N'.
+           88 Found                       VALUE 'Y'.
+
+       01  Arrival-Timestamp              PIC X(19).
+       01  Processed-Timestamp            PIC X(19).
+
+       01  Arrival-Fields.
+           05 AF-Year                   PIC 9(4).
+           05 AF-Month                  PIC 9(2).
+           05 AF-Day                    PIC 9(2).
+           05 AF-Hours                  PIC 9(2).
+           05 AF-Minutes                PIC 9(2).
+           05 AF-Seconds                PIC 9(2).
+
+       01  Now-Fields.
+           05 NF-Date.
+              10 NF-Year                PIC 9(4).
+              10 NF-Month               PIC 9(2).
+              10 NF-Day                 PIC 9(2).
+           05 NF-Time.
+              10 NF-Hours               PIC 9(2).
+              10 NF-Minutes             PIC 9(2).
+              10 NF-Seconds             PIC 9(2).
+              10 FILLER                 PIC 9(2).
+           05 NF-Offset                 PIC X(9).
+
+       01  Audit-Source                   PIC X(8) VALUE 'INBOUND'.
+
+       01  Ingest-Return-Code             USAGE BINARY-LONG.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 010-Identify-Inbound
+           PERFORM 020-Load-Known-Filenames
+           PERFORM 030-Build-Directory-List
+           OPEN INPUT Dir-List-File
+           PERFORM 200-Process-One-File
+               UNTIL Dir-List-EOF
+           CLOSE Dir-List-File
+           CALL "CBL_DELETE_FILE" USING "INBOUND.DIR"
+           END-CALL
+           STOP RUN
+           .
+       010-Identify-Inbound.
+           ACCEPT Env-Inbound FROM ENVIRONMENT "INBOUND"
+           EVALUATE TRUE
+               WHEN Env-Inbound (1:1) = "/"
+                   MOVE "/"        TO Slash
+               WHEN Env-Inbound (2:1) = ":"
+                   MOVE "\"        TO Slash
+               WHEN OTHER
+                   MOVE "/inbound" TO Env-Inbound
+                   MOVE "/"        TO Slash
+           END-EVALUATE
+           .
+       020-Load-Known-Filenames.
+           MOVE 0 TO Known-Filename-Count
+           CALL "CBL_CHECK_FILE_EXIST"
+               USING "INBOUND.MFT"
+                     File-Details
+           END-CALL
+           IF RETURN-CODE = 0
+               OPEN INPUT Manifest-File
+               MOVE 'N' TO Manifest-EOF-Switch
+               PERFORM 021-Load-One-Manifest-Line
+                   UNTIL Manifest-EOF
+               CLOSE Manifest-File
+           END-IF
+           .
+       021-Load-One-Manifest-Line.
+           READ Manifest-File INTO Manifest-Line
+               AT END
+                   MOVE 'Y' TO Manifest-EOF-Switch
+           END-READ
+           IF NOT Manifest-EOF
+               IF Known-Filename-Count < 500
+                   ADD 1 TO Known-Filename-Count
+                   MOVE MR-Filename
+                       TO Known-Filename (Known-Filename-Count)
+               END-IF
+           END-IF
+           .
+       030-Build-Directory-List.
+           STRING "dir /B "
+                  QUOTE
+                  TRIM(Env-Inbound, TRAILING)
+                  QUOTE
+                  " > INBOUND.DIR 2>NUL"
+                  INTO Dir-Command
+           END-STRING
+           CALL "WINSYSTEM" USING Dir-Command
+           END-CALL
+           .
+       200-Process-One-File.
+           READ Dir-List-File INTO Dir-List-Record
+               AT END
+                   MOVE 'Y' TO Dir-List-EOF-Switch
+           END-READ
+           IF NOT Dir-List-EOF
+               IF Dir-List-Record NOT = SPACES
+               AND Dir-List-Record (1:14) NOT = "File Not Found"
+                   PERFORM 210-Check-Already-Known
+                   IF NOT Found
+                       PERFORM 220-Ingest-One-File
+                   END-IF
+               END-IF
+           END-IF
+           .
+       210-Check-Already-Known.
+           MOVE 'N' TO Found-Switch
+           PERFORM VARYING Known-Sub FROM 1 BY 1
+                     UNTIL Known-Sub > Known-Filename-Count
+               IF Known-Filename (Known-Sub) =
+                       TRIM(Dir-List-Record, TRAILING)
+                   MOVE 'Y' TO Found-Switch
+               END-IF
+           END-PERFORM
+           .
+       220-Ingest-One-File.
+           STRING TRIM(Env-Inbound, TRAILING)
+                  Slash
+                  TRIM(Dir-List-Record, TRAILING)
+                  INTO Full-Path
+           END-STRING
+           CALL "CBL_CHECK_FILE_EXIST"
+               USING Full-Path
+                     File-Details
+           END-CALL
+           IF RETURN-CODE = 0
+               PERFORM 230-Format-Arrival-Timestamp
+               INITIALIZE Streamio-CB
+               MOVE Full-Path TO SCB-Filename
+               MOVE 'I'        TO SCB-Mode
+               MOVE 'O '       TO SCB-Function
+               CALL "STREAMIO" USING Streamio-CB
+               END-CALL
+               MOVE SCB-Return-Code TO Ingest-Return-Code
+               IF SCB-Return-Code = 0
+                   MOVE 'C ' TO SCB-Function
+                   CALL "STREAMIO" USING Streamio-CB
+                   END-CALL
+                   MOVE 'INGESTED' TO MR-Status
+               ELSE
+                   MOVE 'OPEN FAILED' TO MR-Status
+               END-IF
+               MOVE TRIM(Dir-List-Record, TRAILING) TO MR-Filename
+               MOVE FD-File-Size                    TO MR-Size
+               MOVE Arrival-Timestamp                TO MR-Arrival
+               PERFORM 240-Format-Processed-Timestamp
+               MOVE Processed-Timestamp             TO MR-Processed
+               PERFORM 250-Write-Manifest-Line
+           END-IF
+           .
+       230-Format-Arrival-Timestamp.
+           COMPUTE AF-Year = 1980 + FD-File-Year
+           MOVE FD-File-Month   TO AF-Month
+           MOVE FD-File-Day     TO AF-Day
+           MOVE FD-File-Hours   TO AF-Hours
+           MOVE FD-File-Minutes TO AF-Minutes
+           MOVE FD-File-Seconds TO AF-Seconds
+           STRING AF-Year "-" AF-Month "-" AF-Day " "
+                  AF-Hours ":" AF-Minutes ":" AF-Seconds
+                  INTO Arrival-Timestamp
+           END-STRING
+           .
+       240-Format-Processed-Timestamp.
+           MOVE FUNCTION CURRENT-DATE TO Now-Fields
+           STRING NF-Year "-" NF-Month "-" NF-Day " "
+                  NF-Hours ":" NF-Minutes ":" NF-Seconds
+                  INTO Processed-Timestamp
+           END-STRING
+           .
+       250-Write-Manifest-Line.
+           CALL "CBL_CHECK_FILE_EXIST"
+               USING "INBOUND.MFT"
+                     File-Details
+           END-CALL
+           IF RETURN-CODE = 0
+               OPEN EXTEND Manifest-File
+           ELSE
+               OPEN OUTPUT Manifest-File
+           END-IF
+           WRITE Manifest-Record FROM Manifest-Line
+           CLOSE Manifest-File
+           CALL "AUDITLOG"
+               USING Audit-Source, Full-Path, Ingest-Return-Code
+           END-CALL
+           .
